@@ -0,0 +1,12 @@
+//METRPT01 JOB (ACCTNO),'METRICS RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Daily capacity-planning summary report.                      *
+//* Reads the current generation of the METRICEX daily extract   *
+//* GDG and prints the METRPT01 summary - see METRPT01.cbl.      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=METRPT01
+//STEPLIB  DD   DSN=METRICS.LOADLIB,DISP=SHR
+//METEXTR  DD   DSN=METRICS.DAILY.EXTRACT(0),DISP=SHR
+//METRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
