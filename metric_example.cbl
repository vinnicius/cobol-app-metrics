@@ -1,30 +1,31 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. METRICEX.
        AUTHOR. COBOL-METRICS-TEAM.
-      
+
       *----------------------------------------------------------------*
       * Example of a COBOL program with metrics instrumentation        *
       * using optimized attribute identifiers                          *
       *----------------------------------------------------------------*
-       
+
        ENVIRONMENT DIVISION.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
       *----------------------------------------------------------------*
       * Definition of structure for metrics with attributes            *
       *----------------------------------------------------------------*
        01 WS-METRIC.
-          05 WS-METRIC-ID                PIC 9(3).
-          05 WS-METRIC-VALUE             PIC 9(9) COMP.
-          05 WS-ATTR-COUNT               PIC 9(2) VALUE ZEROS.
-          05 WS-ATTRIBUTES OCCURS 10 TIMES.
-             10 WS-ATTR-CODE             PIC 9(2).
-             10 WS-ATTR-VALUE            PIC X(16).
-       
+           COPY CPYMETR.
+
       *----------------------------------------------------------------*
-      * Counters for instrumentation                                   *
+      * Counters for instrumentation - these hold the delta produced   *
+      * by THIS transaction instance; EXPORT-METRICS folds each delta  *
+      * into the cumulative value held on the counter file (CPYMCTR)   *
+      * so the exported metric is a real running total, not a 0/1      *
+      * single-shot snapshot                                           *
       *----------------------------------------------------------------*
        01 WS-COUNTERS.
           05 WS-FILE-READS               PIC 9(9) COMP VALUE ZEROS.
@@ -32,7 +33,7 @@
           05 WS-TRANS-STARTED            PIC 9(9) COMP VALUE ZEROS.
           05 WS-TRANS-COMPLETED          PIC 9(9) COMP VALUE ZEROS.
           05 WS-TRANS-ERRORS             PIC 9(9) COMP VALUE ZEROS.
-       
+
       *----------------------------------------------------------------*
       * Variables for time measurement (histograms)                    *
       *----------------------------------------------------------------*
@@ -40,9 +41,12 @@
           05 WS-TRANS-START-TIME         PIC 9(18) COMP VALUE ZEROS.
           05 WS-TRANS-END-TIME           PIC 9(18) COMP VALUE ZEROS.
           05 WS-TRANS-DURATION-MS        PIC 9(9) COMP VALUE ZEROS.
-       
+
       *----------------------------------------------------------------*
-      * Histogram for transaction duration                             *
+      * Histogram for transaction duration - working copy for the      *
+      * transaction type/hour this instance is running under, refreshed*
+      * from the counter file each time (see RECORD-TRANSACTION-       *
+      * DURATION)                                                      *
       *----------------------------------------------------------------*
        01 WS-TRANSACTION-HISTOGRAM.
           05 WS-BUCKET-0-100-MS          PIC 9(9) COMP VALUE ZEROS.
@@ -52,329 +56,872 @@
           05 WS-BUCKET-5001-PLUS-MS      PIC 9(9) COMP VALUE ZEROS.
           05 WS-DURATION-SUM             PIC 9(9) COMP VALUE ZEROS.
           05 WS-DURATION-COUNT           PIC 9(9) COMP VALUE ZEROS.
-       
+
+      *----------------------------------------------------------------*
+      * Housekeeping for the histogram bucket update loop              *
+      *----------------------------------------------------------------*
+       01 WS-HISTOGRAM-WORK.
+          05 WS-BUCKET-IDX               PIC 9(1) COMP VALUE ZERO.
+          05 WS-HIT-BUCKET-NUM           PIC 9(1) COMP VALUE ZERO.
+
       *----------------------------------------------------------------*
       * Variables for CICS control                                     *
       *----------------------------------------------------------------*
        01 WS-CICS-CONTROL.
           05 WS-RESP                     PIC S9(8) COMP.
           05 WS-RESP2                    PIC S9(8) COMP.
-          05 WS-CONTAINER-NAME           PIC X(16) VALUE 'METRIC-CONTAIN'.
-          05 WS-CHANNEL-NAME             PIC X(16) VALUE 'METRIC-CHANNEL'.
-       
+          05 WS-RESP-EDIT                PIC 9(4).
+          05 WS-CONTAINER-NAME         PIC X(16) VALUE 'METRIC-CONTAIN'.
+          05 WS-CHANNEL-NAME           PIC X(16) VALUE 'METRIC-CHANNEL'.
+          05 WS-RECOVERY-QUEUE-NAME      PIC X(8)  VALUE 'METRQ'.
+
       *----------------------------------------------------------------*
       * Variables for processing simulation                            *
       *----------------------------------------------------------------*
        01 WS-PROCESS-VARS.
           05 WS-CUSTOMER-ID              PIC X(8).
+          05 WS-CUSTOMER-RECORD          PIC X(80).
           05 WS-ACCOUNT-NUMBER           PIC X(12).
+          05 WS-ACCOUNT-BALANCE          PIC S9(9)V99 COMP-3.
           05 WS-TRANSACTION-AMOUNT       PIC 9(9)V99 COMP-3.
-          05 WS-ERROR-CODE               PIC X(4).
+          05 WS-ERROR-CODE               PIC X(5).
+      *----------------------------------------------------------------*
+      * Holds a 4-digit signed SQLCODE (e.g. -1042, -2005); a SQLCODE  *
+      * beyond 4 digits truncates to its low-order 4 digits with sign  *
+      * preserved, same as any other numeric MOVE                      *
+      *----------------------------------------------------------------*
+          05 WS-SQLCODE-EDIT             PIC -9999.
           05 WS-ERROR-FLAG               PIC X VALUE 'N'.
              88 WS-ERROR-OCCURRED        VALUE 'Y'.
              88 WS-NO-ERROR              VALUE 'N'.
-       
+
+      *----------------------------------------------------------------*
+      * Transaction-type resolution and this-invocation's histogram    *
+      * boundaries - loaded once per transaction by INITIALIZE-        *
+      * TRANSACTION (see LOAD-DURATION-BOUNDARIES)                     *
+      *----------------------------------------------------------------*
+       01 WS-TXN-CONTROL.
+          05 WS-TXN-TYPE-CD              PIC 9(2).
+          05 WS-CURRENT-TXN-TYPE-NAME    PIC X(16).
+          05 WS-CURRENT-HOUR             PIC 9(2).
+          05 WS-BOUNDARY-1-MS            PIC 9(5).
+          05 WS-BOUNDARY-2-MS            PIC 9(5).
+          05 WS-BOUNDARY-3-MS            PIC 9(5).
+          05 WS-BOUNDARY-4-MS            PIC 9(5).
+
+      *----------------------------------------------------------------*
+      * Working fields for the generic counter-file read/increment/    *
+      * rewrite used by RECORD-TRANSACTION-DURATION and EXPORT-METRICS *
+      *----------------------------------------------------------------*
+       01 WS-CTR-WORK.
+          05 WS-CTR-KEY-METRIC-ID        PIC 9(3).
+          05 WS-CTR-KEY-TXN-TYPE         PIC 9(2).
+          05 WS-CTR-KEY-BUCKET           PIC 9(2).
+          05 WS-CTR-KEY-HOUR             PIC 9(2).
+          05 WS-CTR-INCREMENT-BY         PIC 9(9) COMP.
+          05 WS-CTR-RESULT-VALUE         PIC 9(9) COMP.
+
+      *----------------------------------------------------------------*
+      * Counter file record (METCTRVS, VSAM KSDS) - see CPYMCTR        *
+      *----------------------------------------------------------------*
+       01 MET-CTR-RECORD.
+           COPY CPYMCTR.
+
+      *----------------------------------------------------------------*
+      * Latency SLA boundary control record (METBNDVS) - see CPYMBND   *
+      *----------------------------------------------------------------*
+       01 MET-BND-RECORD.
+           COPY CPYMBND.
+
+      *----------------------------------------------------------------*
+      * Central attribute-code registry - see CPYMATTR                 *
+      *----------------------------------------------------------------*
+           COPY CPYMATTR.
+
+      *----------------------------------------------------------------*
+      * Transaction-type table - see CPYMTYP                           *
+      *----------------------------------------------------------------*
+           COPY CPYMTYP.
+
+      *----------------------------------------------------------------*
+      * Attribute-code validation working fields (SEND-METRIC)         *
+      *----------------------------------------------------------------*
+       01 WS-VALIDATION-WORK.
+          05 WS-VALIDATE-IDX             PIC 9(2) COMP.
+          05 WS-ATTRS-VALID-FLAG         PIC X VALUE 'Y'.
+             88 WS-ATTRS-VALID           VALUE 'Y'.
+             88 WS-ATTRS-INVALID         VALUE 'N'.
+
+       LINKAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Commarea from the real banking transaction that LINKs to       *
+      * METRICEX - see CPYMCOM                                         *
+      *----------------------------------------------------------------*
+       01 DFHCOMMAREA.
+           COPY CPYMCOM.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
       *----------------------------------------------------------------*
       * Start main processing                                          *
       *----------------------------------------------------------------*
-      
-           * Start timer for transaction measurement
+
+      * Resolve transaction type, hour bucket and SLA boundaries
+           PERFORM INITIALIZE-TRANSACTION
+
+      * Start timer for transaction measurement
            EXEC CICS ASKTIME ABSTIME(WS-TRANS-START-TIME)
            END-EXEC
-           
-           * Increment counter for started transactions
+
+      * Increment counter for started transactions
            ADD 1 TO WS-TRANS-STARTED
-           
-           * Execute simulated processing
+
+      * Execute business processing
            PERFORM PROCESS-BUSINESS-TRANSACTION
-           
-           * End timer and calculate duration
+
+      * End timer and calculate duration
            EXEC CICS ASKTIME ABSTIME(WS-TRANS-END-TIME)
            END-EXEC
-           
-           COMPUTE WS-TRANS-DURATION-MS = 
+
+           COMPUTE WS-TRANS-DURATION-MS =
               (WS-TRANS-END-TIME - WS-TRANS-START-TIME) / 1000
-           
-           * Record duration in histogram
+
+      * Record duration in histogram
            PERFORM RECORD-TRANSACTION-DURATION
-           
-           * Check result and record counters
+
+      * Check result and record counters
            IF WS-ERROR-OCCURRED
               ADD 1 TO WS-TRANS-ERRORS
            ELSE
               ADD 1 TO WS-TRANS-COMPLETED
            END-IF
-           
-           * Export collected metrics
+
+      * Export collected metrics
            PERFORM EXPORT-METRICS
-           
+
+      * Tell the calling transaction how it went
+           PERFORM SET-COMMAREA-RESULT
+
            EXEC CICS RETURN
            END-EXEC
            .
-       
+
+       INITIALIZE-TRANSACTION.
+      *----------------------------------------------------------------*
+      * Resolve the hour-of-day counter bucket, pull the calling       *
+      * transaction's real data off the commarea (falling back to the  *
+      * built-in demo values when there is none so the program still   *
+      * runs stand-alone), and load this transaction type's histogram  *
+      * boundaries                                                     *
+      *----------------------------------------------------------------*
+
+           COMPUTE WS-CURRENT-HOUR = EIBTIME / 10000
+
+           PERFORM RECEIVE-COMMAREA
+           PERFORM RESOLVE-TXN-TYPE-NAME
+           PERFORM LOAD-DURATION-BOUNDARIES
+           .
+
+       RECEIVE-COMMAREA.
+      *----------------------------------------------------------------*
+      * Accept customer id / account number / amount / transaction     *
+      * type from the caller's commarea; a zero EIBCALEN means METRICEX*
+      * was started stand-alone, and a commarea shorter than CPYMCOM's *
+      * layout means the caller passed something METRICEX does not     *
+      * recognize - either way, fall back to the demo values rather    *
+      * than trust fields the caller never actually passed             *
+      *----------------------------------------------------------------*
+
+           IF EIBCALEN = ZERO
+              OR EIBCALEN < LENGTH OF DFHCOMMAREA
+              MOVE 'C1234567' TO WS-CUSTOMER-ID
+              MOVE '000123456789' TO WS-ACCOUNT-NUMBER
+              MOVE 1250.75 TO WS-TRANSACTION-AMOUNT
+              MOVE 1 TO WS-TXN-TYPE-CD
+           ELSE
+              MOVE MET-CA-CUSTOMER-ID TO WS-CUSTOMER-ID
+              MOVE MET-CA-ACCOUNT-NUMBER TO WS-ACCOUNT-NUMBER
+              MOVE MET-CA-TRANSACTION-AMOUNT TO WS-TRANSACTION-AMOUNT
+              MOVE MET-CA-TRANSACTION-TYPE TO WS-TXN-TYPE-CD
+           END-IF
+           .
+
+       RESOLVE-TXN-TYPE-NAME.
+      *----------------------------------------------------------------*
+      * Look up the display name for the incoming transaction type;    *
+      * default to ACCOUNT_INQUIRY for an unrecognized code so the     *
+      * program still behaves sensibly stand-alone                     *
+      *----------------------------------------------------------------*
+
+           SET WS-TXN-TYPE-IDX TO 1
+           SEARCH ALL WS-TXN-TYPE-ENTRY
+              AT END
+                 MOVE 1 TO WS-TXN-TYPE-CD
+                 MOVE 'ACCOUNT_INQUIRY ' TO WS-CURRENT-TXN-TYPE-NAME
+              WHEN WS-TXN-TYPE-CODE(WS-TXN-TYPE-IDX) = WS-TXN-TYPE-CD
+                 MOVE WS-TXN-TYPE-NAME(WS-TXN-TYPE-IDX)
+                    TO WS-CURRENT-TXN-TYPE-NAME
+           END-SEARCH
+           .
+
+       LOAD-DURATION-BOUNDARIES.
+      *----------------------------------------------------------------*
+      * Pull this transaction type's latency SLA cutoffs from the      *
+      * control file (METBNDVS); fall back to the shop-default table   *
+      * (CPYMTYP) when there is no override row on file yet, so an     *
+      * ACCOUNT_INQUIRY SLA and a funds-transfer SLA no longer share   *
+      * one compiled-in set of cutoffs                                 *
+      *----------------------------------------------------------------*
+
+           MOVE WS-TXN-TYPE-CD TO MET-BND-TXN-TYPE
+           EXEC CICS READ FILE('METBNDVS')
+              INTO(MET-BND-RECORD)
+              RIDFLD(MET-BND-TXN-TYPE)
+              KEYLENGTH(LENGTH OF MET-BND-TXN-TYPE)
+              RESP(WS-RESP)
+              RESP2(WS-RESP2)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+              MOVE MET-BND-LIMIT-1-MS TO WS-BOUNDARY-1-MS
+              MOVE MET-BND-LIMIT-2-MS TO WS-BOUNDARY-2-MS
+              MOVE MET-BND-LIMIT-3-MS TO WS-BOUNDARY-3-MS
+              MOVE MET-BND-LIMIT-4-MS TO WS-BOUNDARY-4-MS
+           ELSE
+              PERFORM LOAD-DEFAULT-BOUNDARIES
+           END-IF
+           .
+
+       LOAD-DEFAULT-BOUNDARIES.
+      *----------------------------------------------------------------*
+      * No control-file override for this transaction type - use the   *
+      * shop-default cutoffs from the compiled-in transaction-type     *
+      * table                                                          *
+      *----------------------------------------------------------------*
+
+           SET WS-TXN-TYPE-IDX TO 1
+           SEARCH ALL WS-TXN-TYPE-ENTRY
+              AT END
+                 MOVE 00100 TO WS-BOUNDARY-1-MS
+                 MOVE 00500 TO WS-BOUNDARY-2-MS
+                 MOVE 01000 TO WS-BOUNDARY-3-MS
+                 MOVE 05000 TO WS-BOUNDARY-4-MS
+              WHEN WS-TXN-TYPE-CODE(WS-TXN-TYPE-IDX) = WS-TXN-TYPE-CD
+                 MOVE WS-TXN-BUCKET-1-LIMIT(WS-TXN-TYPE-IDX)
+                    TO WS-BOUNDARY-1-MS
+                 MOVE WS-TXN-BUCKET-2-LIMIT(WS-TXN-TYPE-IDX)
+                    TO WS-BOUNDARY-2-MS
+                 MOVE WS-TXN-BUCKET-3-LIMIT(WS-TXN-TYPE-IDX)
+                    TO WS-BOUNDARY-3-MS
+                 MOVE WS-TXN-BUCKET-4-LIMIT(WS-TXN-TYPE-IDX)
+                    TO WS-BOUNDARY-4-MS
+           END-SEARCH
+           .
+
        PROCESS-BUSINESS-TRANSACTION.
       *----------------------------------------------------------------*
-      * Simulation of business processing                              *
+      * Real customer file read and account balance select, driven off *
+      * the customer id / account number received on the commarea; the *
+      * error flag/code now reflect the actual RESP/RESP2/SQLCODE of   *
+      * those calls instead of a random simulation                     *
       *----------------------------------------------------------------*
-      
-           * Simulation: Read customer file
-           MOVE 'C1234567' TO WS-CUSTOMER-ID
+
+           EXEC CICS READ FILE('CUSTFIL')
+              INTO(WS-CUSTOMER-RECORD)
+              RIDFLD(WS-CUSTOMER-ID)
+              KEYLENGTH(LENGTH OF WS-CUSTOMER-ID)
+              RESP(WS-RESP)
+              RESP2(WS-RESP2)
+           END-EXEC
            ADD 1 TO WS-FILE-READS
-           
-           * Simulation: Query database
-           MOVE '000123456789' TO WS-ACCOUNT-NUMBER
-           ADD 1 TO WS-DB-SELECTS
-           
-           * Simulation of processing (with error possibility)
-           MOVE 1250.75 TO WS-TRANSACTION-AMOUNT
-           
-           * Simulate error in 10% of cases
-           IF FUNCTION RANDOM < 0.1
-              MOVE 'Y' TO WS-ERROR-FLAG
-              MOVE 'E123' TO WS-ERROR-CODE
+
+           IF WS-RESP = DFHRESP(NORMAL)
+              EXEC SQL
+                 SELECT ACCOUNT_BALANCE
+                   INTO :WS-ACCOUNT-BALANCE
+                   FROM ACCOUNT
+                  WHERE ACCOUNT_NUMBER = :WS-ACCOUNT-NUMBER
+              END-EXEC
+              ADD 1 TO WS-DB-SELECTS
+
+              IF SQLCODE = ZERO
+                 SET WS-NO-ERROR TO TRUE
+              ELSE
+                 SET WS-ERROR-OCCURRED TO TRUE
+                 PERFORM RESOLVE-SQL-ERROR-CODE
+              END-IF
            ELSE
-              MOVE 'N' TO WS-ERROR-FLAG
+              SET WS-ERROR-OCCURRED TO TRUE
+              PERFORM RESOLVE-FILE-ERROR-CODE
            END-IF
            .
-       
+
+       RESOLVE-FILE-ERROR-CODE.
+      *----------------------------------------------------------------*
+      * Translate the customer file RESP into the error_code attribute *
+      *----------------------------------------------------------------*
+
+           EVALUATE WS-RESP
+              WHEN DFHRESP(NOTFND)
+                 MOVE 'NOTF' TO WS-ERROR-CODE
+              WHEN DFHRESP(DUPKEY)
+                 MOVE 'DUPK' TO WS-ERROR-CODE
+              WHEN OTHER
+                 MOVE WS-RESP TO WS-RESP-EDIT
+                 MOVE WS-RESP-EDIT TO WS-ERROR-CODE
+           END-EVALUATE
+           .
+
+       RESOLVE-SQL-ERROR-CODE.
+      *----------------------------------------------------------------*
+      * Translate the account SELECT's SQLCODE into the error_code     *
+      * attribute                                                      *
+      *----------------------------------------------------------------*
+
+           MOVE SQLCODE TO WS-SQLCODE-EDIT
+           MOVE WS-SQLCODE-EDIT TO WS-ERROR-CODE
+           .
+
        RECORD-TRANSACTION-DURATION.
       *----------------------------------------------------------------*
       * Record the transaction duration in the appropriate histogram   *
+      * bucket, using this transaction type's configured boundaries,   *
+      * and persist the cumulative bucket/sum/count values on the      *
+      * counter file so they survive across transaction instances      *
       *----------------------------------------------------------------*
-      
-           * Add value to sum and increment count
-           ADD WS-TRANS-DURATION-MS TO WS-DURATION-SUM
-           ADD 1 TO WS-DURATION-COUNT
-           
-           * Record in the appropriate bucket
+
            EVALUATE TRUE
-              WHEN WS-TRANS-DURATION-MS <= 100
-                 ADD 1 TO WS-BUCKET-0-100-MS
-              WHEN WS-TRANS-DURATION-MS <= 500
-                 ADD 1 TO WS-BUCKET-101-500-MS
-              WHEN WS-TRANS-DURATION-MS <= 1000
-                 ADD 1 TO WS-BUCKET-501-1000-MS
-              WHEN WS-TRANS-DURATION-MS <= 5000
-                 ADD 1 TO WS-BUCKET-1001-5000-MS
+              WHEN WS-TRANS-DURATION-MS <= WS-BOUNDARY-1-MS
+                 MOVE 1 TO WS-HIT-BUCKET-NUM
+              WHEN WS-TRANS-DURATION-MS <= WS-BOUNDARY-2-MS
+                 MOVE 2 TO WS-HIT-BUCKET-NUM
+              WHEN WS-TRANS-DURATION-MS <= WS-BOUNDARY-3-MS
+                 MOVE 3 TO WS-HIT-BUCKET-NUM
+              WHEN WS-TRANS-DURATION-MS <= WS-BOUNDARY-4-MS
+                 MOVE 4 TO WS-HIT-BUCKET-NUM
               WHEN OTHER
-                 ADD 1 TO WS-BUCKET-5001-PLUS-MS
+                 MOVE 5 TO WS-HIT-BUCKET-NUM
            END-EVALUATE
+
+           MOVE 610 TO WS-CTR-KEY-METRIC-ID
+           MOVE WS-TXN-TYPE-CD TO WS-CTR-KEY-TXN-TYPE
+           MOVE WS-CURRENT-HOUR TO WS-CTR-KEY-HOUR
+
+           PERFORM UPDATE-ONE-HISTOGRAM-BUCKET
+              VARYING WS-BUCKET-IDX FROM 1 BY 1
+              UNTIL WS-BUCKET-IDX > 5
+
+           MOVE 6 TO WS-CTR-KEY-BUCKET
+           MOVE WS-TRANS-DURATION-MS TO WS-CTR-INCREMENT-BY
+           PERFORM GET-AND-INCREMENT-COUNTER
+           MOVE WS-CTR-RESULT-VALUE TO WS-DURATION-SUM
+
+           MOVE 7 TO WS-CTR-KEY-BUCKET
+           MOVE 1 TO WS-CTR-INCREMENT-BY
+           PERFORM GET-AND-INCREMENT-COUNTER
+           MOVE WS-CTR-RESULT-VALUE TO WS-DURATION-COUNT
            .
-       
+
+       UPDATE-ONE-HISTOGRAM-BUCKET.
+      *----------------------------------------------------------------*
+      * Refresh one histogram bucket cell on the counter file, adding  *
+      * 1 to the bucket this duration actually fell into and re-reading*
+      * (adding zero to) every other bucket so the working copy always *
+      * reflects the true cumulative counts for all five buckets       *
+      *----------------------------------------------------------------*
+
+           MOVE WS-BUCKET-IDX TO WS-CTR-KEY-BUCKET
+           IF WS-BUCKET-IDX = WS-HIT-BUCKET-NUM
+              MOVE 1 TO WS-CTR-INCREMENT-BY
+           ELSE
+              MOVE 0 TO WS-CTR-INCREMENT-BY
+           END-IF
+           PERFORM GET-AND-INCREMENT-COUNTER
+           PERFORM STORE-BUCKET-RESULT
+           .
+
+       STORE-BUCKET-RESULT.
+      *----------------------------------------------------------------*
+      * File the counter file's returned cumulative value into the     *
+      * working histogram field for the bucket just updated            *
+      *----------------------------------------------------------------*
+
+           EVALUATE WS-CTR-KEY-BUCKET
+              WHEN 1
+                 MOVE WS-CTR-RESULT-VALUE TO WS-BUCKET-0-100-MS
+              WHEN 2
+                 MOVE WS-CTR-RESULT-VALUE TO WS-BUCKET-101-500-MS
+              WHEN 3
+                 MOVE WS-CTR-RESULT-VALUE TO WS-BUCKET-501-1000-MS
+              WHEN 4
+                 MOVE WS-CTR-RESULT-VALUE TO WS-BUCKET-1001-5000-MS
+              WHEN 5
+                 MOVE WS-CTR-RESULT-VALUE TO WS-BUCKET-5001-PLUS-MS
+           END-EVALUATE
+           .
+
+       GET-AND-INCREMENT-COUNTER.
+      *----------------------------------------------------------------*
+      * Read-modify-write a single counter cell on METCTRVS, keyed by  *
+      * whatever the caller has already moved into WS-CTR-KEY-METRIC-  *
+      * ID / -TXN-TYPE / -BUCKET / -HOUR, adding WS-CTR-INCREMENT-BY   *
+      * (zero is a valid, read-only, increment).  Returns the resulting*
+      * cumulative value in WS-CTR-RESULT-VALUE                        *
+      *----------------------------------------------------------------*
+
+           MOVE WS-CTR-KEY-METRIC-ID TO MET-CTR-METRIC-ID
+           MOVE WS-CTR-KEY-TXN-TYPE TO MET-CTR-TXN-TYPE
+           MOVE WS-CTR-KEY-BUCKET TO MET-CTR-BUCKET
+           MOVE WS-CTR-KEY-HOUR TO MET-CTR-HOUR
+
+           EXEC CICS READ FILE('METCTRVS')
+              INTO(MET-CTR-RECORD)
+              RIDFLD(MET-CTR-KEY)
+              KEYLENGTH(LENGTH OF MET-CTR-KEY)
+              UPDATE
+              RESP(WS-RESP)
+              RESP2(WS-RESP2)
+           END-EXEC
+
+           EVALUATE WS-RESP
+              WHEN DFHRESP(NORMAL)
+                 ADD WS-CTR-INCREMENT-BY TO MET-CTR-VALUE
+                 EXEC CICS REWRITE FILE('METCTRVS')
+                    FROM(MET-CTR-RECORD)
+                    RESP(WS-RESP)
+                    RESP2(WS-RESP2)
+                 END-EXEC
+                 IF WS-RESP NOT = DFHRESP(NORMAL)
+                    DISPLAY 'METRICEX: METCTRVS REWRITE ERROR RESP='
+                       WS-RESP ' RESP2=' WS-RESP2 ' METRIC-ID='
+                       MET-CTR-METRIC-ID ' BUCKET=' MET-CTR-BUCKET
+                 END-IF
+              WHEN DFHRESP(NOTFND)
+                 MOVE WS-CTR-INCREMENT-BY TO MET-CTR-VALUE
+                 EXEC CICS WRITE FILE('METCTRVS')
+                    FROM(MET-CTR-RECORD)
+                    RIDFLD(MET-CTR-KEY)
+                    RESP(WS-RESP)
+                    RESP2(WS-RESP2)
+                 END-EXEC
+                 IF WS-RESP NOT = DFHRESP(NORMAL)
+                    DISPLAY 'METRICEX: METCTRVS WRITE ERROR RESP='
+                       WS-RESP ' RESP2=' WS-RESP2 ' METRIC-ID='
+                       MET-CTR-METRIC-ID ' BUCKET=' MET-CTR-BUCKET
+                 END-IF
+              WHEN OTHER
+                 DISPLAY 'METRICEX: METCTRVS I/O ERROR RESP='
+                    WS-RESP ' RESP2=' WS-RESP2 ' METRIC-ID='
+                    MET-CTR-METRIC-ID ' BUCKET=' MET-CTR-BUCKET
+                 MOVE WS-CTR-INCREMENT-BY TO MET-CTR-VALUE
+           END-EVALUATE
+
+           MOVE MET-CTR-VALUE TO WS-CTR-RESULT-VALUE
+           .
+
        EXPORT-METRICS.
       *----------------------------------------------------------------*
-      * Export collected metrics using optimized attributes            *
+      * Export collected metrics using optimized attributes - each     *
+      * plain counter is folded into its cumulative counter-file value *
+      * before being shipped                                           *
       *----------------------------------------------------------------*
-      
-           * Export file read counter (101)
+
+      * Export file read counter (101)
            MOVE 101 TO WS-METRIC-ID
-           MOVE WS-FILE-READS TO WS-METRIC-VALUE
+           MOVE 101 TO WS-CTR-KEY-METRIC-ID
+           MOVE WS-TXN-TYPE-CD TO WS-CTR-KEY-TXN-TYPE
+           MOVE ZEROS TO WS-CTR-KEY-BUCKET
+           MOVE WS-CURRENT-HOUR TO WS-CTR-KEY-HOUR
+           MOVE WS-FILE-READS TO WS-CTR-INCREMENT-BY
+           PERFORM GET-AND-INCREMENT-COUNTER
+           MOVE WS-CTR-RESULT-VALUE TO WS-METRIC-VALUE
            PERFORM SETUP-FILE-READ-ATTRIBUTES
            PERFORM SEND-METRIC
-           
-           * Export DB SELECT counter (201)
+
+      * Export DB SELECT counter (201)
            MOVE 201 TO WS-METRIC-ID
-           MOVE WS-DB-SELECTS TO WS-METRIC-VALUE
+           MOVE 201 TO WS-CTR-KEY-METRIC-ID
+           MOVE WS-TXN-TYPE-CD TO WS-CTR-KEY-TXN-TYPE
+           MOVE ZEROS TO WS-CTR-KEY-BUCKET
+           MOVE WS-CURRENT-HOUR TO WS-CTR-KEY-HOUR
+           MOVE WS-DB-SELECTS TO WS-CTR-INCREMENT-BY
+           PERFORM GET-AND-INCREMENT-COUNTER
+           MOVE WS-CTR-RESULT-VALUE TO WS-METRIC-VALUE
            PERFORM SETUP-DB-SELECT-ATTRIBUTES
            PERFORM SEND-METRIC
-           
-           * Export started transactions counter (601)
+
+      * Export started transactions counter (601)
            MOVE 601 TO WS-METRIC-ID
-           MOVE WS-TRANS-STARTED TO WS-METRIC-VALUE
+           MOVE 601 TO WS-CTR-KEY-METRIC-ID
+           MOVE WS-TXN-TYPE-CD TO WS-CTR-KEY-TXN-TYPE
+           MOVE ZEROS TO WS-CTR-KEY-BUCKET
+           MOVE WS-CURRENT-HOUR TO WS-CTR-KEY-HOUR
+           MOVE WS-TRANS-STARTED TO WS-CTR-INCREMENT-BY
+           PERFORM GET-AND-INCREMENT-COUNTER
+           MOVE WS-CTR-RESULT-VALUE TO WS-METRIC-VALUE
            PERFORM SETUP-TRANSACTION-ATTRIBUTES
            PERFORM SEND-METRIC
-           
-           * Export completed transactions counter (602)
+
+      * Export completed transactions counter (602)
            MOVE 602 TO WS-METRIC-ID
-           MOVE WS-TRANS-COMPLETED TO WS-METRIC-VALUE
+           MOVE 602 TO WS-CTR-KEY-METRIC-ID
+           MOVE WS-TXN-TYPE-CD TO WS-CTR-KEY-TXN-TYPE
+           MOVE ZEROS TO WS-CTR-KEY-BUCKET
+           MOVE WS-CURRENT-HOUR TO WS-CTR-KEY-HOUR
+           MOVE WS-TRANS-COMPLETED TO WS-CTR-INCREMENT-BY
+           PERFORM GET-AND-INCREMENT-COUNTER
+           MOVE WS-CTR-RESULT-VALUE TO WS-METRIC-VALUE
            PERFORM SETUP-TRANSACTION-ATTRIBUTES
            PERFORM SEND-METRIC
-           
-           * Export error counter (if any)
+
+      * Export error counter (if any)
            IF WS-TRANS-ERRORS > 0
               MOVE 603 TO WS-METRIC-ID
-              MOVE WS-TRANS-ERRORS TO WS-METRIC-VALUE
+              MOVE 603 TO WS-CTR-KEY-METRIC-ID
+              MOVE WS-TXN-TYPE-CD TO WS-CTR-KEY-TXN-TYPE
+              MOVE ZEROS TO WS-CTR-KEY-BUCKET
+              MOVE WS-CURRENT-HOUR TO WS-CTR-KEY-HOUR
+              MOVE WS-TRANS-ERRORS TO WS-CTR-INCREMENT-BY
+              PERFORM GET-AND-INCREMENT-COUNTER
+              MOVE WS-CTR-RESULT-VALUE TO WS-METRIC-VALUE
               PERFORM SETUP-ERROR-ATTRIBUTES
               PERFORM SEND-METRIC
            END-IF
-           
-           * Export duration histogram (only if transactions occurred)
+
+      * Export duration histogram (only if transactions occurred)
            IF WS-DURATION-COUNT > 0
               PERFORM EXPORT-DURATION-HISTOGRAM
            END-IF
            .
-       
+
        SETUP-FILE-READ-ATTRIBUTES.
       *----------------------------------------------------------------*
       * Configure attributes for file read metrics                     *
       *----------------------------------------------------------------*
-      
-           * Clear attribute counter
+
+      * Clear attribute counter
            MOVE ZEROS TO WS-ATTR-COUNT
-           
-           * Attribute 1: program_id (01)
-           ADD 1 TO WS-ATTR-COUNT
-           MOVE 1 TO WS-ATTR-CODE(WS-ATTR-COUNT)
-           MOVE 'METRICEX        ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
-           
-           * Attribute 2: business_domain (20)
-           ADD 1 TO WS-ATTR-COUNT
-           MOVE 20 TO WS-ATTR-CODE(WS-ATTR-COUNT)
-           MOVE 'BANKING         ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
-           
-           * Attribute 3: file_name (40)
-           ADD 1 TO WS-ATTR-COUNT
-           MOVE 40 TO WS-ATTR-CODE(WS-ATTR-COUNT)
-           MOVE 'CUSTOMER        ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
+
+      * Attribute 1: program_id (01)
+           IF WS-ATTR-COUNT < 10
+              ADD 1 TO WS-ATTR-COUNT
+              MOVE 1 TO WS-ATTR-CODE(WS-ATTR-COUNT)
+              MOVE 'METRICEX        ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
+           END-IF
+
+      * Attribute 2: business_domain (20)
+           IF WS-ATTR-COUNT < 10
+              ADD 1 TO WS-ATTR-COUNT
+              MOVE 20 TO WS-ATTR-CODE(WS-ATTR-COUNT)
+              MOVE 'BANKING         ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
+           END-IF
+
+      * Attribute 3: file_name (40)
+           IF WS-ATTR-COUNT < 10
+              ADD 1 TO WS-ATTR-COUNT
+              MOVE 40 TO WS-ATTR-CODE(WS-ATTR-COUNT)
+              MOVE 'CUSTOMER        ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
+           END-IF
            .
-       
+
        SETUP-DB-SELECT-ATTRIBUTES.
       *----------------------------------------------------------------*
       * Configure attributes for DB operation metrics                  *
       *----------------------------------------------------------------*
-      
-           * Clear attribute counter
+
+      * Clear attribute counter
            MOVE ZEROS TO WS-ATTR-COUNT
-           
-           * Attribute 1: program_id (01)
-           ADD 1 TO WS-ATTR-COUNT
-           MOVE 1 TO WS-ATTR-CODE(WS-ATTR-COUNT)
-           MOVE 'METRICEX        ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
-           
-           * Attribute 2: business_domain (20)
-           ADD 1 TO WS-ATTR-COUNT
-           MOVE 20 TO WS-ATTR-CODE(WS-ATTR-COUNT)
-           MOVE 'BANKING         ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
-           
-           * Attribute 3: table_name (50)
-           ADD 1 TO WS-ATTR-COUNT
-           MOVE 50 TO WS-ATTR-CODE(WS-ATTR-COUNT)
-           MOVE 'ACCOUNT         ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
+
+      * Attribute 1: program_id (01)
+           IF WS-ATTR-COUNT < 10
+              ADD 1 TO WS-ATTR-COUNT
+              MOVE 1 TO WS-ATTR-CODE(WS-ATTR-COUNT)
+              MOVE 'METRICEX        ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
+           END-IF
+
+      * Attribute 2: business_domain (20)
+           IF WS-ATTR-COUNT < 10
+              ADD 1 TO WS-ATTR-COUNT
+              MOVE 20 TO WS-ATTR-CODE(WS-ATTR-COUNT)
+              MOVE 'BANKING         ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
+           END-IF
+
+      * Attribute 3: table_name (50)
+           IF WS-ATTR-COUNT < 10
+              ADD 1 TO WS-ATTR-COUNT
+              MOVE 50 TO WS-ATTR-CODE(WS-ATTR-COUNT)
+              MOVE 'ACCOUNT         ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
+           END-IF
            .
-       
+
        SETUP-TRANSACTION-ATTRIBUTES.
       *----------------------------------------------------------------*
-      * Configure attributes for transaction metrics                   *
+      * Configure attributes for transaction metrics - transaction_type*
+      * (22) now reflects the actual incoming transaction type rather  *
+      * than always ACCOUNT_INQUIRY                                    *
       *----------------------------------------------------------------*
-      
-           * Clear attribute counter
+
+      * Clear attribute counter
            MOVE ZEROS TO WS-ATTR-COUNT
-           
-           * Attribute 1: program_id (01)
-           ADD 1 TO WS-ATTR-COUNT
-           MOVE 1 TO WS-ATTR-CODE(WS-ATTR-COUNT)
-           MOVE 'METRICEX        ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
-           
-           * Attribute 2: transaction_id (02)
-           ADD 1 TO WS-ATTR-COUNT
-           MOVE 2 TO WS-ATTR-CODE(WS-ATTR-COUNT)
-           MOVE 'TRNX            ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
-           
-           * Attribute 3: business_domain (20)
-           ADD 1 TO WS-ATTR-COUNT
-           MOVE 20 TO WS-ATTR-CODE(WS-ATTR-COUNT)
-           MOVE 'BANKING         ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
-           
-           * Attribute 4: transaction_type (22)
-           ADD 1 TO WS-ATTR-COUNT
-           MOVE 22 TO WS-ATTR-CODE(WS-ATTR-COUNT)
-           MOVE 'ACCOUNT_INQUIRY ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
+
+      * Attribute 1: program_id (01)
+           IF WS-ATTR-COUNT < 10
+              ADD 1 TO WS-ATTR-COUNT
+              MOVE 1 TO WS-ATTR-CODE(WS-ATTR-COUNT)
+              MOVE 'METRICEX        ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
+           END-IF
+
+      * Attribute 2: transaction_id (02)
+           IF WS-ATTR-COUNT < 10
+              ADD 1 TO WS-ATTR-COUNT
+              MOVE 2 TO WS-ATTR-CODE(WS-ATTR-COUNT)
+              MOVE 'TRNX            ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
+           END-IF
+
+      * Attribute 3: business_domain (20)
+           IF WS-ATTR-COUNT < 10
+              ADD 1 TO WS-ATTR-COUNT
+              MOVE 20 TO WS-ATTR-CODE(WS-ATTR-COUNT)
+              MOVE 'BANKING         ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
+           END-IF
+
+      * Attribute 4: transaction_type (22)
+           IF WS-ATTR-COUNT < 10
+              ADD 1 TO WS-ATTR-COUNT
+              MOVE 22 TO WS-ATTR-CODE(WS-ATTR-COUNT)
+              MOVE WS-CURRENT-TXN-TYPE-NAME
+                 TO WS-ATTR-VALUE(WS-ATTR-COUNT)
+           END-IF
            .
-       
+
        SETUP-ERROR-ATTRIBUTES.
       *----------------------------------------------------------------*
       * Configure attributes for error metrics                         *
       *----------------------------------------------------------------*
-      
-           * Configure base attributes same as transaction
+
+      * Configure base attributes same as transaction
            PERFORM SETUP-TRANSACTION-ATTRIBUTES
-           
-           * Additional attribute: error_code (60)
-           ADD 1 TO WS-ATTR-COUNT
-           MOVE 60 TO WS-ATTR-CODE(WS-ATTR-COUNT)
-           MOVE WS-ERROR-CODE TO WS-ATTR-VALUE(WS-ATTR-COUNT)
+
+      * Additional attribute: error_code (60)
+           IF WS-ATTR-COUNT < 10
+              ADD 1 TO WS-ATTR-COUNT
+              MOVE 60 TO WS-ATTR-CODE(WS-ATTR-COUNT)
+              MOVE WS-ERROR-CODE TO WS-ATTR-VALUE(WS-ATTR-COUNT)
+           END-IF
            .
-       
+
        EXPORT-DURATION-HISTOGRAM.
       *----------------------------------------------------------------*
       * Export duration histogram                                      *
       *----------------------------------------------------------------*
-      
-           * Metric ID for duration histogram (610)
+
+      * Metric ID for duration histogram (610)
            MOVE 610 TO WS-METRIC-ID
-           
-           * Configure common attributes for all buckets
+
+      * Configure common attributes for all buckets
            PERFORM SETUP-TRANSACTION-ATTRIBUTES
-           
-           * Bucket 1: 0-100ms
+
+      * Bucket 1: 0-100ms
            MOVE WS-BUCKET-0-100-MS TO WS-METRIC-VALUE
-           
-           * Add bucket attribute (specific for histogram)
-           ADD 1 TO WS-ATTR-COUNT
+
+      * Add bucket attribute (specific for histogram)
+           IF WS-ATTR-COUNT < 10
+              ADD 1 TO WS-ATTR-COUNT
+           END-IF
            MOVE 99 TO WS-ATTR-CODE(WS-ATTR-COUNT)
            MOVE '0.1             ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
            PERFORM SEND-METRIC
-           
-           * Bucket 2: 101-500ms
+
+      * Bucket 2: 101-500ms
            MOVE WS-BUCKET-101-500-MS TO WS-METRIC-VALUE
            MOVE 99 TO WS-ATTR-CODE(WS-ATTR-COUNT)
            MOVE '0.5             ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
            PERFORM SEND-METRIC
-           
-           * Bucket 3: 501-1000ms
+
+      * Bucket 3: 501-1000ms
            MOVE WS-BUCKET-501-1000-MS TO WS-METRIC-VALUE
            MOVE 99 TO WS-ATTR-CODE(WS-ATTR-COUNT)
            MOVE '1.0             ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
            PERFORM SEND-METRIC
-           
-           * Bucket 4: 1001-5000ms
+
+      * Bucket 4: 1001-5000ms
            MOVE WS-BUCKET-1001-5000-MS TO WS-METRIC-VALUE
            MOVE 99 TO WS-ATTR-CODE(WS-ATTR-COUNT)
            MOVE '5.0             ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
            PERFORM SEND-METRIC
-           
-           * Bucket 5: 5001+ms
+
+      * Bucket 5: 5001+ms
            MOVE WS-BUCKET-5001-PLUS-MS TO WS-METRIC-VALUE
            MOVE 99 TO WS-ATTR-CODE(WS-ATTR-COUNT)
            MOVE '+Inf            ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
            PERFORM SEND-METRIC
-           
-           * Sum for average calculation
+
+      * Sum for average calculation
            MOVE WS-DURATION-SUM TO WS-METRIC-VALUE
            MOVE 99 TO WS-ATTR-CODE(WS-ATTR-COUNT)
            MOVE 'sum             ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
            PERFORM SEND-METRIC
-           
-           * Total count
+
+      * Total count
            MOVE WS-DURATION-COUNT TO WS-METRIC-VALUE
            MOVE 99 TO WS-ATTR-CODE(WS-ATTR-COUNT)
            MOVE 'count           ' TO WS-ATTR-VALUE(WS-ATTR-COUNT)
            PERFORM SEND-METRIC
            .
-       
+
+       VALIDATE-METRIC-ATTRIBUTES.
+      *----------------------------------------------------------------*
+      * Confirm every attribute code about to be shipped is a known    *
+      * one from the central registry (CPYMATTR) before SEND-METRIC    *
+      * creates the container, so a future SETUP paragraph reusing a   *
+      * code cannot silently corrupt a downstream consumer             *
+      *----------------------------------------------------------------*
+
+           MOVE 'Y' TO WS-ATTRS-VALID-FLAG
+           PERFORM VALIDATE-ONE-ATTRIBUTE
+              VARYING WS-VALIDATE-IDX FROM 1 BY 1
+              UNTIL WS-VALIDATE-IDX > WS-ATTR-COUNT
+           .
+
+       VALIDATE-ONE-ATTRIBUTE.
+      *----------------------------------------------------------------*
+      * Check a single WS-ATTR-CODE entry against the registry         *
+      *----------------------------------------------------------------*
+
+           SET WS-ATTR-REG-IDX TO 1
+           SEARCH ALL WS-ATTR-REG-ENTRY
+              AT END
+                 MOVE 'N' TO WS-ATTRS-VALID-FLAG
+                 DISPLAY 'METRICEX: UNKNOWN ATTRIBUTE CODE '
+                    WS-ATTR-CODE(WS-VALIDATE-IDX)
+              WHEN WS-REG-CODE(WS-ATTR-REG-IDX) =
+                   WS-ATTR-CODE(WS-VALIDATE-IDX)
+                 PERFORM CHECK-ATTRIBUTE-VALUE-SHAPE
+           END-SEARCH
+           .
+
+       CHECK-ATTRIBUTE-VALUE-SHAPE.
+      *----------------------------------------------------------------*
+      * WS-REG-DOMAIN sanity-checks the value once the code itself is  *
+      * known good.  A numeric-domain value must be one of the         *
+      * recognized histogram bucket-label tokens (see EXPORT-DURATION- *
+      * HISTOGRAM) - attribute 99 is the only code registered as domain*
+      * 'N', and those seven literals are the only values it ever      *
+      * carries.  Text-domain values are free-form and are not further *
+      * checked here                                                   *
+      *----------------------------------------------------------------*
+
+           IF WS-REG-DOMAIN-NUMERIC(WS-ATTR-REG-IDX)
+              IF WS-ATTR-VALUE(WS-VALIDATE-IDX) NOT = '0.1'
+                 AND WS-ATTR-VALUE(WS-VALIDATE-IDX) NOT = '0.5'
+                 AND WS-ATTR-VALUE(WS-VALIDATE-IDX) NOT = '1.0'
+                 AND WS-ATTR-VALUE(WS-VALIDATE-IDX) NOT = '5.0'
+                 AND WS-ATTR-VALUE(WS-VALIDATE-IDX) NOT = '+Inf'
+                 AND WS-ATTR-VALUE(WS-VALIDATE-IDX) NOT = 'sum'
+                 AND WS-ATTR-VALUE(WS-VALIDATE-IDX) NOT = 'count'
+                 MOVE 'N' TO WS-ATTRS-VALID-FLAG
+                 DISPLAY 'METRICEX: ATTRIBUTE '
+                    WS-ATTR-CODE(WS-VALIDATE-IDX)
+                    ' VALUE NOT RECOGNIZED: '
+                    WS-ATTR-VALUE(WS-VALIDATE-IDX)
+              END-IF
+           END-IF
+           .
+
        SEND-METRIC.
       *----------------------------------------------------------------*
-      * Send metric via CICS                                           *
+      * Send metric via CICS - validated against the attribute-code    *
+      * registry first; if METCOLECT does not come back normal the     *
+      * metric is queued for the recovery transaction instead of       *
+      * simply being dropped.  Also ships straight to the daily        *
+      * METEXTR capacity-planning extract, independently of whatever   *
+      * METCOLECT does downstream                                      *
+      *----------------------------------------------------------------*
+
+           PERFORM VALIDATE-METRIC-ATTRIBUTES
+
+           IF WS-ATTRS-VALID
+              PERFORM WRITE-METRIC-EXTRACT
+
+      * Create container for the metric
+              EXEC CICS CREATE CONTAINER(WS-CONTAINER-NAME)
+                 CHANNEL(WS-CHANNEL-NAME)
+                 FROM(WS-METRIC)
+                 FLENGTH(LENGTH OF WS-METRIC)
+                 RESP(WS-RESP)
+                 RESP2(WS-RESP2)
+              END-EXEC
+
+      * Check if operation was successful
+              IF WS-RESP = DFHRESP(NORMAL)
+      * Call metric collector program
+                 EXEC CICS LINK PROGRAM('METCOLECT')
+                    CHANNEL(WS-CHANNEL-NAME)
+                    RESP(WS-RESP)
+                    RESP2(WS-RESP2)
+                 END-EXEC
+
+                 IF WS-RESP NOT = DFHRESP(NORMAL)
+                    PERFORM QUEUE-METRIC-FOR-RECOVERY
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+       WRITE-METRIC-EXTRACT.
+      *----------------------------------------------------------------*
+      * Append this metric to today's generation of the METEXTR daily  *
+      * extract that METRPT01 later summarizes (req 000).  This is a   *
+      * plain, append-only sequential write and does not depend on     *
+      * METCOLECT, CREATE CONTAINER or any of the rest of this         *
+      * paragraph's normal delivery path being healthy - capacity      *
+      * planning must keep working even during a METCOLECT outage      *
+      *----------------------------------------------------------------*
+
+           EXEC CICS WRITE FILE('METEXTR')
+              FROM(WS-METRIC)
+              RESP(WS-RESP)
+              RESP2(WS-RESP2)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              DISPLAY 'METRICEX: METEXTR WRITE ERROR RESP='
+                 WS-RESP ' RESP2=' WS-RESP2 ' METRIC-ID='
+                 WS-METRIC-ID
+           END-IF
+           .
+
+       QUEUE-METRIC-FOR-RECOVERY.
       *----------------------------------------------------------------*
-      
-           * Create container for the metric
-           EXEC CICS CREATE CONTAINER(WS-CONTAINER-NAME)
-              CHANNEL(WS-CHANNEL-NAME)
+      * METCOLECT did not come back normal - hold the metric on a      *
+      * temporary storage queue so METRRCVR can replay it once the     *
+      * collector is back up, instead of the metric simply being lost  *
+      *----------------------------------------------------------------*
+
+           EXEC CICS WRITEQ TS
+              QUEUE(WS-RECOVERY-QUEUE-NAME)
               FROM(WS-METRIC)
-              FLENGTH(LENGTH OF WS-METRIC)
+              LENGTH(LENGTH OF WS-METRIC)
               RESP(WS-RESP)
               RESP2(WS-RESP2)
            END-EXEC
-           
-           * Check if operation was successful
-           IF WS-RESP = DFHRESP(NORMAL)
-              * Call metric collector program
-              EXEC CICS LINK PROGRAM('METCOLECT')
-                 CHANNEL(WS-CHANNEL-NAME)
-                 RESP(WS-RESP)
-                 RESP2(WS-RESP2)
-              END-EXEC
+           .
+
+       SET-COMMAREA-RESULT.
+      *----------------------------------------------------------------*
+      * Tell the calling transaction, if any, whether this instrumented*
+      * transaction completed cleanly or hit an error                  *
+      *----------------------------------------------------------------*
+
+           IF EIBCALEN NOT = ZERO
+              AND EIBCALEN NOT < LENGTH OF DFHCOMMAREA
+              IF WS-ERROR-OCCURRED
+                 MOVE 08 TO MET-CA-RETURN-CODE
+                 MOVE WS-ERROR-CODE TO MET-CA-ERROR-CODE
+              ELSE
+                 MOVE 00 TO MET-CA-RETURN-CODE
+                 MOVE SPACES TO MET-CA-ERROR-CODE
+              END-IF
            END-IF
-           . 
\ No newline at end of file
+           .
