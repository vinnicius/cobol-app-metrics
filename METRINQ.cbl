@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. METRINQ.
+       AUTHOR. COBOL-METRICS-TEAM.
+
+      *----------------------------------------------------------------*
+      * Metrics snapshot inquiry transaction (MSNP).                   *
+      * Pseudo-conversational screen, driven by mapset METRMS/map      *
+      * METRMP1 (bms/METRMS.bms, copybooks/METRMS.cpy), that shows the *
+      * current hour's cumulative counters and duration histogram      *
+      * straight off METCTRVS - summed across every transaction type,  *
+      * not just one.  Read-only: it never writes to METCTRVS, so it   *
+      * is safe to run during an incident even if METCOLECT or the     *
+      * rest of METRICEX is itself misbehaving.                        *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-CICS-CONTROL.
+           05  WS-RESP                     PIC S9(8) COMP.
+           05  WS-RESP2                    PIC S9(8) COMP.
+
+      *----------------------------------------------------------------*
+      * DFHAID supplies the PF-key constants (DFHPF3 etc.) tested      *
+      * against EIBAID below                                           *
+      *----------------------------------------------------------------*
+           COPY DFHAID.
+
+       01  WS-CURRENT-HOUR                 PIC 9(2).
+
+       01  WS-TYPE-IDX                     PIC 9(2) COMP.
+       01  WS-BUCKET-IDX                   PIC 9(2) COMP.
+
+       01  MET-CTR-RECORD.
+           COPY CPYMCTR.
+
+       01  WS-SNAPSHOT-TOTALS.
+           05  WS-TOT-FILE-READS           PIC 9(9) COMP.
+           05  WS-TOT-DB-SELECTS           PIC 9(9) COMP.
+           05  WS-TOT-STARTED               PIC 9(9) COMP.
+           05  WS-TOT-COMPLETED             PIC 9(9) COMP.
+           05  WS-TOT-ERRORS                 PIC 9(9) COMP.
+           05  WS-TOT-BUCKET OCCURS 5 TIMES PIC 9(9) COMP.
+
+           COPY CPYMTYP.
+
+           COPY METRMS.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+      *----------------------------------------------------------------*
+      * First entry (EIBCALEN = 0) builds the snapshot and sends the   *
+      * initial map.  A later entry means the user pressed Enter or a  *
+      * PF key to refresh.  PF3 ends the conversation; anything else   *
+      * just refreshes the snapshot                                    *
+      *----------------------------------------------------------------*
+           IF EIBCALEN = 0
+              PERFORM BUILD-AND-SEND-SNAPSHOT
+           ELSE
+              EXEC CICS RECEIVE MAP('METRMP1')
+                 MAPSET('METRMS')
+                 RESP(WS-RESP)
+                 RESP2(WS-RESP2)
+              END-EXEC
+
+              IF EIBAID = DFHPF3
+                 EXEC CICS RETURN
+                 END-EXEC
+              ELSE
+                 PERFORM BUILD-AND-SEND-SNAPSHOT
+              END-IF
+           END-IF
+
+           EXEC CICS RETURN TRANSID('MSNP')
+           END-EXEC
+           .
+
+       BUILD-AND-SEND-SNAPSHOT.
+      *----------------------------------------------------------------*
+      * Work out the current hour, total every transaction type's      *
+      * counters and histogram buckets for it, and send the map        *
+      *----------------------------------------------------------------*
+           COMPUTE WS-CURRENT-HOUR = EIBTIME / 10000
+
+           PERFORM CLEAR-SNAPSHOT-TOTALS
+           PERFORM ACCUMULATE-ONE-TXN-TYPE
+              VARYING WS-TYPE-IDX FROM 1 BY 1
+              UNTIL WS-TYPE-IDX > WS-TXN-TYPE-COUNT
+
+           PERFORM FORMAT-AND-SEND-MAP
+           .
+
+       CLEAR-SNAPSHOT-TOTALS.
+      *----------------------------------------------------------------*
+      * Zero the running totals before summing across transaction      *
+      * types                                                          *
+      *----------------------------------------------------------------*
+           MOVE ZERO TO WS-TOT-FILE-READS
+           MOVE ZERO TO WS-TOT-DB-SELECTS
+           MOVE ZERO TO WS-TOT-STARTED
+           MOVE ZERO TO WS-TOT-COMPLETED
+           MOVE ZERO TO WS-TOT-ERRORS
+           PERFORM CLEAR-ONE-BUCKET-TOTAL
+              VARYING WS-BUCKET-IDX FROM 1 BY 1
+              UNTIL WS-BUCKET-IDX > 5
+           .
+
+       CLEAR-ONE-BUCKET-TOTAL.
+           MOVE ZERO TO WS-TOT-BUCKET(WS-BUCKET-IDX)
+           .
+
+       ACCUMULATE-ONE-TXN-TYPE.
+      *----------------------------------------------------------------*
+      * Fold one transaction type's counters and histogram buckets,    *
+      * for the current hour, into the running totals.  A type that    *
+      * has not posted anything this hour simply contributes zero -    *
+      * a NOTFND counter read is not an error here, it just means no   *
+      * such cell exists yet on METCTRVS                               *
+      *----------------------------------------------------------------*
+           MOVE 101 TO MET-CTR-METRIC-ID
+           MOVE ZERO TO MET-CTR-BUCKET
+           PERFORM READ-ONE-COUNTER-CELL
+           ADD MET-CTR-VALUE TO WS-TOT-FILE-READS
+
+           MOVE 201 TO MET-CTR-METRIC-ID
+           MOVE ZERO TO MET-CTR-BUCKET
+           PERFORM READ-ONE-COUNTER-CELL
+           ADD MET-CTR-VALUE TO WS-TOT-DB-SELECTS
+
+           MOVE 601 TO MET-CTR-METRIC-ID
+           MOVE ZERO TO MET-CTR-BUCKET
+           PERFORM READ-ONE-COUNTER-CELL
+           ADD MET-CTR-VALUE TO WS-TOT-STARTED
+
+           MOVE 602 TO MET-CTR-METRIC-ID
+           MOVE ZERO TO MET-CTR-BUCKET
+           PERFORM READ-ONE-COUNTER-CELL
+           ADD MET-CTR-VALUE TO WS-TOT-COMPLETED
+
+           MOVE 603 TO MET-CTR-METRIC-ID
+           MOVE ZERO TO MET-CTR-BUCKET
+           PERFORM READ-ONE-COUNTER-CELL
+           ADD MET-CTR-VALUE TO WS-TOT-ERRORS
+
+           PERFORM ACCUMULATE-ONE-BUCKET
+              VARYING WS-BUCKET-IDX FROM 1 BY 1
+              UNTIL WS-BUCKET-IDX > 5
+           .
+
+       ACCUMULATE-ONE-BUCKET.
+      *----------------------------------------------------------------*
+      * Fold one duration histogram bucket, for the current type and   *
+      * hour, into the matching running total                          *
+      *----------------------------------------------------------------*
+           MOVE 610 TO MET-CTR-METRIC-ID
+           MOVE WS-BUCKET-IDX TO MET-CTR-BUCKET
+           PERFORM READ-ONE-COUNTER-CELL
+           ADD MET-CTR-VALUE TO WS-TOT-BUCKET(WS-BUCKET-IDX)
+           .
+
+       READ-ONE-COUNTER-CELL.
+      *----------------------------------------------------------------*
+      * Read one METCTRVS cell for WS-TXN-TYPE-CODE(WS-TYPE-IDX) and   *
+      * the current hour, keyed by whatever MET-CTR-METRIC-ID/-BUCKET  *
+      * the caller has already set.  A cell that does not exist yet    *
+      * reads back as zero rather than failing the inquiry             *
+      *----------------------------------------------------------------*
+           MOVE WS-TXN-TYPE-CODE(WS-TYPE-IDX) TO MET-CTR-TXN-TYPE
+           MOVE WS-CURRENT-HOUR TO MET-CTR-HOUR
+
+           EXEC CICS READ FILE('METCTRVS')
+              INTO(MET-CTR-RECORD)
+              RIDFLD(MET-CTR-KEY)
+              KEYLENGTH(LENGTH OF MET-CTR-KEY)
+              RESP(WS-RESP)
+              RESP2(WS-RESP2)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE ZERO TO MET-CTR-VALUE
+           END-IF
+           .
+
+       FORMAT-AND-SEND-MAP.
+      *----------------------------------------------------------------*
+      * Edit the accumulated totals into the symbolic map and send it, *
+      * erasing whatever was on the screen before                      *
+      *----------------------------------------------------------------*
+           MOVE LOW-VALUE TO METRMP1I
+           MOVE WS-CURRENT-HOUR TO HOURO
+           MOVE WS-TOT-FILE-READS TO FRDO
+           MOVE WS-TOT-DB-SELECTS TO DBSO
+           MOVE WS-TOT-STARTED TO STAO
+           MOVE WS-TOT-COMPLETED TO CPLO
+           MOVE WS-TOT-ERRORS TO ERRO
+           MOVE WS-TOT-BUCKET(1) TO B1O
+           MOVE WS-TOT-BUCKET(2) TO B2O
+           MOVE WS-TOT-BUCKET(3) TO B3O
+           MOVE WS-TOT-BUCKET(4) TO B4O
+           MOVE WS-TOT-BUCKET(5) TO B5O
+           MOVE 'PF3=EXIT  ENTER=REFRESH' TO MSGO
+
+           EXEC CICS SEND MAP('METRMP1')
+              MAPSET('METRMS')
+              FROM(METRMP1I)
+              ERASE
+              RESP(WS-RESP)
+              RESP2(WS-RESP2)
+           END-EXEC
+           .
