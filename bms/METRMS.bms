@@ -0,0 +1,145 @@
+*----------------------------------------------------------------*
+* METRMS                                                          *
+* Metrics snapshot inquiry screen (transaction MSNP, program      *
+* METRINQ).  A read-only, no-database, no-METCOLECT-dependency    *
+* view of the current cumulative counters and duration histogram  *
+* on METCTRVS, for use during incidents when the downstream       *
+* collector may itself be misbehaving.  Label/literal fields are  *
+* unnamed - only fields METRINQ actually moves data into/out of   *
+* carry a symbolic name.                                          *
+*----------------------------------------------------------------*
+METRMS   DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               CTRL=(FREEKB,FRSET),                                   X
+               TIOAPFX=YES
+*
+METRMP1  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                             X
+               LENGTH=40,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='METRICEX - METRICS SNAPSHOT'
+*
+         DFHMDF POS=(2,1),                                             X
+               LENGTH=16,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='CURRENT HOUR:'
+HOUR     DFHMDF POS=(2,18),                                            X
+               LENGTH=2,                                               X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(4,1),                                              X
+               LENGTH=20,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='FILE READS:'
+FRD      DFHMDF POS=(4,25),                                             X
+               LENGTH=9,                                               X
+               ATTRB=(PROT,BRT),                                       X
+               PICOUT='ZZZZZZZZ9'
+*
+         DFHMDF POS=(5,1),                                              X
+               LENGTH=20,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='DB SELECTS:'
+DBS      DFHMDF POS=(5,25),                                             X
+               LENGTH=9,                                               X
+               ATTRB=(PROT,BRT),                                       X
+               PICOUT='ZZZZZZZZ9'
+*
+         DFHMDF POS=(6,1),                                              X
+               LENGTH=20,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='TRANS STARTED:'
+STA      DFHMDF POS=(6,25),                                             X
+               LENGTH=9,                                               X
+               ATTRB=(PROT,BRT),                                       X
+               PICOUT='ZZZZZZZZ9'
+*
+         DFHMDF POS=(7,1),                                              X
+               LENGTH=20,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='TRANS COMPLETED:'
+CPL      DFHMDF POS=(7,25),                                             X
+               LENGTH=9,                                               X
+               ATTRB=(PROT,BRT),                                       X
+               PICOUT='ZZZZZZZZ9'
+*
+         DFHMDF POS=(8,1),                                              X
+               LENGTH=20,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='TRANS ERRORS:'
+ERR      DFHMDF POS=(8,25),                                             X
+               LENGTH=9,                                               X
+               ATTRB=(PROT,BRT),                                       X
+               PICOUT='ZZZZZZZZ9'
+*
+         DFHMDF POS=(10,1),                                             X
+               LENGTH=40,                                               X
+               ATTRB=(PROT,BRT),                                        X
+               INITIAL='DURATION HISTOGRAM (ALL TXN TYPES)'
+*
+         DFHMDF POS=(11,1),                                             X
+               LENGTH=48,                                               X
+               ATTRB=(PROT),                                            X
+               INITIAL='BUCKETS ARE TYPE-RELATIVE - SEE CPYMTYP FOR MS'
+*
+         DFHMDF POS=(12,1),                                              X
+               LENGTH=20,                                                X
+               ATTRB=(PROT),                                             X
+               INITIAL='BUCKET 1:'
+B1       DFHMDF POS=(12,25),                                             X
+               LENGTH=9,                                                 X
+               ATTRB=(PROT,BRT),                                         X
+               PICOUT='ZZZZZZZZ9'
+*
+         DFHMDF POS=(13,1),                                              X
+               LENGTH=20,                                                X
+               ATTRB=(PROT),                                             X
+               INITIAL='BUCKET 2:'
+B2       DFHMDF POS=(13,25),                                             X
+               LENGTH=9,                                                 X
+               ATTRB=(PROT,BRT),                                         X
+               PICOUT='ZZZZZZZZ9'
+*
+         DFHMDF POS=(14,1),                                              X
+               LENGTH=20,                                                X
+               ATTRB=(PROT),                                             X
+               INITIAL='BUCKET 3:'
+B3       DFHMDF POS=(14,25),                                             X
+               LENGTH=9,                                                 X
+               ATTRB=(PROT,BRT),                                         X
+               PICOUT='ZZZZZZZZ9'
+*
+         DFHMDF POS=(15,1),                                              X
+               LENGTH=20,                                                X
+               ATTRB=(PROT),                                             X
+               INITIAL='BUCKET 4:'
+B4       DFHMDF POS=(15,25),                                             X
+               LENGTH=9,                                                 X
+               ATTRB=(PROT,BRT),                                         X
+               PICOUT='ZZZZZZZZ9'
+*
+         DFHMDF POS=(16,1),                                              X
+               LENGTH=20,                                                X
+               ATTRB=(PROT),                                             X
+               INITIAL='BUCKET 5:'
+B5       DFHMDF POS=(16,25),                                             X
+               LENGTH=9,                                                 X
+               ATTRB=(PROT,BRT),                                         X
+               PICOUT='ZZZZZZZZ9'
+*
+MSG      DFHMDF POS=(22,1),                                              X
+               LENGTH=79,                                                X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,1),                                              X
+               LENGTH=79,                                                X
+               ATTRB=(PROT),                                             X
+               INITIAL='PF3=EXIT  ENTER=REFRESH'
+*
+         DFHMSD TYPE=FINAL
+         END
