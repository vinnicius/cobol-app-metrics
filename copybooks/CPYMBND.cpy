@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      * CPYMBND                                                        *
+      * Latency SLA boundary control record.                           *
+      * One row per transaction type on METBNDVS, a VSAM KSDS keyed    *
+      * by MET-BND-TXN-TYPE, letting capacity planning retune the      *
+      * histogram bucket cutoffs for a given transaction type without  *
+      * a recompile.  See LOAD-DURATION-BOUNDARIES in METRICEX.        *
+      *----------------------------------------------------------------*
+          05 MET-BND-TXN-TYPE            PIC 9(2).
+          05 MET-BND-LIMIT-1-MS          PIC 9(5).
+          05 MET-BND-LIMIT-2-MS          PIC 9(5).
+          05 MET-BND-LIMIT-3-MS          PIC 9(5).
+          05 MET-BND-LIMIT-4-MS          PIC 9(5).
