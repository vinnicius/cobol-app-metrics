@@ -0,0 +1,125 @@
+      *----------------------------------------------------------------*
+      * METRMS                                                         *
+      * Symbolic map for mapset METRMS, map METRMP1 (bms/METRMS.bms). *
+      * Hand-transcribed from what a BMS translate step would produce *
+      * for that map - kept in step with it by hand since this shop's *
+      * build does not run one.  Only fields METRINQ actually reads   *
+      * or sets carry a name in the map itself; every unnamed DFHMDF  *
+      * field (labels, headings, the PF-key legend) is folded into a  *
+      * single FILLER covering its 3-byte L/F header plus its data    *
+      * length, the same way a real translate would, and consecutive  *
+      * unnamed fields share one combined FILLER for the whole run -  *
+      * see bms/METRMS.bms for the field-by-field POS/LENGTH this is  *
+      * transcribed from.                                             *
+      *----------------------------------------------------------------*
+       01 METRMP1I.
+          02 FILLER                   PIC X(62).
+          02 HOURL                    PIC S9(4) COMP.
+          02 HOURF                    PICTURE X.
+          02 FILLER REDEFINES HOURF.
+             03 HOURA                 PICTURE X.
+          02 HOURI                    PIC X(2).
+          02 FILLER                   PIC X(23).
+          02 FRDL                     PIC S9(4) COMP.
+          02 FRDF                     PICTURE X.
+          02 FILLER REDEFINES FRDF.
+             03 FRDA                  PICTURE X.
+          02 FRDI                     PIC X(9).
+          02 FILLER                   PIC X(23).
+          02 DBSL                     PIC S9(4) COMP.
+          02 DBSF                     PICTURE X.
+          02 FILLER REDEFINES DBSF.
+             03 DBSA                  PICTURE X.
+          02 DBSI                     PIC X(9).
+          02 FILLER                   PIC X(23).
+          02 STAL                     PIC S9(4) COMP.
+          02 STAF                     PICTURE X.
+          02 FILLER REDEFINES STAF.
+             03 STAA                  PICTURE X.
+          02 STAI                     PIC X(9).
+          02 FILLER                   PIC X(23).
+          02 CPLL                     PIC S9(4) COMP.
+          02 CPLF                     PICTURE X.
+          02 FILLER REDEFINES CPLF.
+             03 CPLA                  PICTURE X.
+          02 CPLI                     PIC X(9).
+          02 FILLER                   PIC X(23).
+          02 ERRL                     PIC S9(4) COMP.
+          02 ERRF                     PICTURE X.
+          02 FILLER REDEFINES ERRF.
+             03 ERRA                  PICTURE X.
+          02 ERRI                     PIC X(9).
+          02 FILLER                   PIC X(117).
+          02 B1L                      PIC S9(4) COMP.
+          02 B1F                      PICTURE X.
+          02 FILLER REDEFINES B1F.
+             03 B1A                   PICTURE X.
+          02 B1I                      PIC X(9).
+          02 FILLER                   PIC X(23).
+          02 B2L                      PIC S9(4) COMP.
+          02 B2F                      PICTURE X.
+          02 FILLER REDEFINES B2F.
+             03 B2A                   PICTURE X.
+          02 B2I                      PIC X(9).
+          02 FILLER                   PIC X(23).
+          02 B3L                      PIC S9(4) COMP.
+          02 B3F                      PICTURE X.
+          02 FILLER REDEFINES B3F.
+             03 B3A                   PICTURE X.
+          02 B3I                      PIC X(9).
+          02 FILLER                   PIC X(23).
+          02 B4L                      PIC S9(4) COMP.
+          02 B4F                      PICTURE X.
+          02 FILLER REDEFINES B4F.
+             03 B4A                   PICTURE X.
+          02 B4I                      PIC X(9).
+          02 FILLER                   PIC X(23).
+          02 B5L                      PIC S9(4) COMP.
+          02 B5F                      PICTURE X.
+          02 FILLER REDEFINES B5F.
+             03 B5A                   PICTURE X.
+          02 B5I                      PIC X(9).
+          02 MSGL                     PIC S9(4) COMP.
+          02 MSGF                     PICTURE X.
+          02 FILLER REDEFINES MSGF.
+             03 MSGA                  PICTURE X.
+          02 MSGI                     PIC X(79).
+          02 FILLER                   PIC X(82).
+
+       01 METRMP1O REDEFINES METRMP1I.
+          02 FILLER                   PIC X(62).
+          02 FILLER                   PIC X(3).
+          02 HOURO                    PIC X(2).
+          02 FILLER                   PIC X(23).
+          02 FILLER                   PIC X(3).
+          02 FRDO                     PIC ZZZZZZZZ9.
+          02 FILLER                   PIC X(23).
+          02 FILLER                   PIC X(3).
+          02 DBSO                     PIC ZZZZZZZZ9.
+          02 FILLER                   PIC X(23).
+          02 FILLER                   PIC X(3).
+          02 STAO                     PIC ZZZZZZZZ9.
+          02 FILLER                   PIC X(23).
+          02 FILLER                   PIC X(3).
+          02 CPLO                     PIC ZZZZZZZZ9.
+          02 FILLER                   PIC X(23).
+          02 FILLER                   PIC X(3).
+          02 ERRO                     PIC ZZZZZZZZ9.
+          02 FILLER                   PIC X(117).
+          02 FILLER                   PIC X(3).
+          02 B1O                      PIC ZZZZZZZZ9.
+          02 FILLER                   PIC X(23).
+          02 FILLER                   PIC X(3).
+          02 B2O                      PIC ZZZZZZZZ9.
+          02 FILLER                   PIC X(23).
+          02 FILLER                   PIC X(3).
+          02 B3O                      PIC ZZZZZZZZ9.
+          02 FILLER                   PIC X(23).
+          02 FILLER                   PIC X(3).
+          02 B4O                      PIC ZZZZZZZZ9.
+          02 FILLER                   PIC X(23).
+          02 FILLER                   PIC X(3).
+          02 B5O                      PIC ZZZZZZZZ9.
+          02 FILLER                   PIC X(3).
+          02 MSGO                     PIC X(79).
+          02 FILLER                   PIC X(82).
