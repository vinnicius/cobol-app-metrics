@@ -0,0 +1,53 @@
+      *----------------------------------------------------------------*
+      * CPYMTYP                                                        *
+      * Transaction-type table.                                        *
+      * One entry per banking transaction type METRICEX instruments,   *
+      * carrying the attribute-22 display name and the shop-default    *
+      * latency SLA bucket boundaries (milliseconds).  METRICEX tries  *
+      * the METBNDVS control file first (CPYMBND) and only falls back  *
+      * to these compiled-in defaults when that file has no override   *
+      * row for the transaction type - see LOAD-DURATION-BOUNDARIES.   *
+      *----------------------------------------------------------------*
+       01 WS-TXN-TYPE-TABLE-DATA.
+          05 FILLER.
+             10 FILLER            PIC 9(2)  VALUE 01.
+             10 FILLER            PIC X(16) VALUE 'ACCOUNT_INQUIRY '.
+             10 FILLER            PIC 9(5)  VALUE 00100.
+             10 FILLER            PIC 9(5)  VALUE 00500.
+             10 FILLER            PIC 9(5)  VALUE 01000.
+             10 FILLER            PIC 9(5)  VALUE 05000.
+          05 FILLER.
+             10 FILLER            PIC 9(2)  VALUE 02.
+             10 FILLER            PIC X(16) VALUE 'DEPOSIT         '.
+             10 FILLER            PIC 9(5)  VALUE 00050.
+             10 FILLER            PIC 9(5)  VALUE 00200.
+             10 FILLER            PIC 9(5)  VALUE 00500.
+             10 FILLER            PIC 9(5)  VALUE 02000.
+          05 FILLER.
+             10 FILLER            PIC 9(2)  VALUE 03.
+             10 FILLER            PIC X(16) VALUE 'WITHDRAWAL      '.
+             10 FILLER            PIC 9(5)  VALUE 00050.
+             10 FILLER            PIC 9(5)  VALUE 00250.
+             10 FILLER            PIC 9(5)  VALUE 00750.
+             10 FILLER            PIC 9(5)  VALUE 03000.
+          05 FILLER.
+             10 FILLER            PIC 9(2)  VALUE 04.
+             10 FILLER            PIC X(16) VALUE 'TRANSFER        '.
+             10 FILLER            PIC 9(5)  VALUE 00200.
+             10 FILLER            PIC 9(5)  VALUE 01000.
+             10 FILLER            PIC 9(5)  VALUE 03000.
+             10 FILLER            PIC 9(5)  VALUE 10000.
+
+       01 WS-TXN-TYPE-TABLE REDEFINES WS-TXN-TYPE-TABLE-DATA.
+          05 WS-TXN-TYPE-ENTRY OCCURS 4 TIMES
+                                ASCENDING KEY IS WS-TXN-TYPE-CODE
+                                INDEXED BY WS-TXN-TYPE-IDX.
+             10 WS-TXN-TYPE-CODE       PIC 9(2).
+             10 WS-TXN-TYPE-NAME       PIC X(16).
+             10 WS-TXN-BUCKET-1-LIMIT  PIC 9(5).
+             10 WS-TXN-BUCKET-2-LIMIT  PIC 9(5).
+             10 WS-TXN-BUCKET-3-LIMIT  PIC 9(5).
+             10 WS-TXN-BUCKET-4-LIMIT  PIC 9(5).
+
+       01 WS-TXN-TYPE-CONSTANTS.
+          05 WS-TXN-TYPE-COUNT      PIC 9(2) VALUE 4.
