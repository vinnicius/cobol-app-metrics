@@ -0,0 +1,19 @@
+      *----------------------------------------------------------------*
+      * CPYMCTR                                                        *
+      * Cumulative counter/histogram record.                           *
+      * Held on METCTRVS, a VSAM KSDS keyed by MET-CTR-KEY, so         *
+      * WS-COUNTERS and WS-TRANSACTION-HISTOGRAM values survive across *
+      * transaction instances instead of resetting to zero every time  *
+      * METRICEX runs.  MET-CTR-BUCKET is 00 for a plain counter       *
+      * (file reads, DB selects, started/completed/error counts) and   *
+      * 01-05 for the five duration histogram buckets, 06 for the      *
+      * duration sum and 07 for the duration count, so one generic     *
+      * file backs every counter/histogram cell for every metric ID,   *
+      * transaction type and hour of day.                              *
+      *----------------------------------------------------------------*
+          05 MET-CTR-KEY.
+             10 MET-CTR-METRIC-ID        PIC 9(3).
+             10 MET-CTR-TXN-TYPE         PIC 9(2).
+             10 MET-CTR-BUCKET           PIC 9(2).
+             10 MET-CTR-HOUR             PIC 9(2).
+          05 MET-CTR-VALUE               PIC 9(9) COMP.
