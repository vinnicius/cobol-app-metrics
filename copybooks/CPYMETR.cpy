@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * CPYMETR                                                        *
+      * Common metric record layout (attribute model).                 *
+      * Shared by METRICEX (which builds and ships it) and by the      *
+      * batch reporting suite (which reads it back off the daily GDG   *
+      * extract), so both sides always agree on the shape of a         *
+      * metric.                                                        *
+      *----------------------------------------------------------------*
+          05 WS-METRIC-ID                PIC 9(3).
+          05 WS-METRIC-VALUE             PIC 9(9) COMP.
+          05 WS-ATTR-COUNT               PIC 9(2).
+          05 WS-ATTRIBUTES OCCURS 10 TIMES.
+             10 WS-ATTR-CODE             PIC 9(2).
+             10 WS-ATTR-VALUE            PIC X(16).
