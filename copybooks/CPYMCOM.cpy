@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      * CPYMCOM                                                        *
+      * METRICEX commarea layout.                                      *
+      * Passed by the real banking transaction that LINKs to METRICEX  *
+      * as its shared metrics-instrumentation routine, so the customer *
+      * id, account number, amount and transaction type reported are   *
+      * the real ones for that transaction rather than the built-in    *
+      * demo values.  MET-CA-TRANSACTION-TYPE is a WS-TXN-TYPE-CODE    *
+      * value (CPYMTYP).  When EIBCALEN is zero METRICEX falls back to *
+      * the demo values so it still runs stand-alone for a quick test. *
+      *----------------------------------------------------------------*
+          05 MET-CA-CUSTOMER-ID          PIC X(8).
+          05 MET-CA-ACCOUNT-NUMBER       PIC X(12).
+          05 MET-CA-TRANSACTION-AMOUNT   PIC 9(9)V99 COMP-3.
+          05 MET-CA-TRANSACTION-TYPE     PIC 9(2).
+          05 MET-CA-RETURN-CODE          PIC 9(2).
+          05 MET-CA-ERROR-CODE           PIC X(5).
