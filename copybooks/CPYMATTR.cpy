@@ -0,0 +1,60 @@
+      *----------------------------------------------------------------*
+      * CPYMATTR                                                       *
+      * Central metric attribute-code registry.                        *
+      * Every attribute code any SETUP-*-ATTRIBUTES paragraph writes   *
+      * into WS-ATTR-CODE must appear here first, so a future paragraph*
+      * cannot silently reuse (say) code 40 for something other than   *
+      * file_name.  SEND-METRIC searches this table before CREATE      *
+      * CONTAINER so a bad code is caught in this program, not by      *
+      * whatever downstream consumer decodes the attribute later.      *
+      *                                                                *
+      * WS-REG-DOMAIN tells SEND-METRIC how to sanity-check the value: *
+      *    'T' - free-form text / name                                 *
+      *    'N' - numeric label (histogram bucket boundary or stat name)*
+      *----------------------------------------------------------------*
+       01 WS-ATTR-CODE-TABLE-DATA.
+          05 FILLER.
+             10 FILLER            PIC 9(2)  VALUE 01.
+             10 FILLER            PIC X(20) VALUE 'PROGRAM_ID'.
+             10 FILLER            PIC X(01) VALUE 'T'.
+          05 FILLER.
+             10 FILLER            PIC 9(2)  VALUE 02.
+             10 FILLER            PIC X(20) VALUE 'TRANSACTION_ID'.
+             10 FILLER            PIC X(01) VALUE 'T'.
+          05 FILLER.
+             10 FILLER            PIC 9(2)  VALUE 20.
+             10 FILLER            PIC X(20) VALUE 'BUSINESS_DOMAIN'.
+             10 FILLER            PIC X(01) VALUE 'T'.
+          05 FILLER.
+             10 FILLER            PIC 9(2)  VALUE 22.
+             10 FILLER            PIC X(20) VALUE 'TRANSACTION_TYPE'.
+             10 FILLER            PIC X(01) VALUE 'T'.
+          05 FILLER.
+             10 FILLER            PIC 9(2)  VALUE 40.
+             10 FILLER            PIC X(20) VALUE 'FILE_NAME'.
+             10 FILLER            PIC X(01) VALUE 'T'.
+          05 FILLER.
+             10 FILLER            PIC 9(2)  VALUE 50.
+             10 FILLER            PIC X(20) VALUE 'TABLE_NAME'.
+             10 FILLER            PIC X(01) VALUE 'T'.
+          05 FILLER.
+             10 FILLER            PIC 9(2)  VALUE 60.
+             10 FILLER            PIC X(20) VALUE 'ERROR_CODE'.
+             10 FILLER            PIC X(01) VALUE 'T'.
+          05 FILLER.
+             10 FILLER            PIC 9(2)  VALUE 99.
+             10 FILLER            PIC X(20) VALUE 'HISTOGRAM_BUCKET'.
+             10 FILLER            PIC X(01) VALUE 'N'.
+
+       01 WS-ATTR-CODE-REGISTRY REDEFINES WS-ATTR-CODE-TABLE-DATA.
+          05 WS-ATTR-REG-ENTRY OCCURS 8 TIMES
+                                ASCENDING KEY IS WS-REG-CODE
+                                INDEXED BY WS-ATTR-REG-IDX.
+             10 WS-REG-CODE       PIC 9(2).
+             10 WS-REG-NAME       PIC X(20).
+             10 WS-REG-DOMAIN     PIC X(01).
+                88 WS-REG-DOMAIN-TEXT       VALUE 'T'.
+                88 WS-REG-DOMAIN-NUMERIC    VALUE 'N'.
+
+       01 WS-ATTR-REG-CONSTANTS.
+          05 WS-ATTR-REG-COUNT     PIC 9(2) VALUE 8.
