@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. METRRCVR.
+       AUTHOR. COBOL-METRICS-TEAM.
+
+      *----------------------------------------------------------------*
+      * Metrics recovery transaction.                                  *
+      * METRICEX (SEND-METRIC/QUEUE-METRIC-FOR-RECOVERY) writes a      *
+      * metric to the METRQ temporary storage queue whenever LINK      *
+      * PROGRAM('METCOLECT') fails, instead of dropping it.  This      *
+      * transaction drains METRQ back into METCOLECT once it is        *
+      * responding normally again.  It is meant to be started on a     *
+      * timer (or manually during an incident) rather than by a real   *
+      * user, so it does no terminal I/O of its own.                   *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-CICS-CONTROL.
+           05  WS-RESP                     PIC S9(8) COMP.
+           05  WS-RESP2                    PIC S9(8) COMP.
+           05  WS-RECOVERY-QUEUE-NAME      PIC X(8) VALUE 'METRQ'.
+           05  WS-CHANNEL-NAME             PIC X(16)
+               VALUE 'METRIC-CHANNEL'.
+           05  WS-CONTAINER-NAME           PIC X(16)
+               VALUE 'METRIC-CONTAIN'.
+
+       01  WS-QUEUE-ITEM-COUNT             PIC S9(4) COMP.
+       01  WS-ITEMS-REMAINING              PIC S9(4) COMP.
+       01  WS-ITEM-NUMBER                  PIC S9(4) COMP.
+
+       01  WS-DRAIN-STATUS-FLAG            PIC X VALUE 'Y'.
+           88  WS-DRAIN-CLEAN               VALUE 'Y'.
+           88  WS-DRAIN-FAILED               VALUE 'N'.
+
+       01  WS-METRIC.
+           COPY CPYMETR.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+      *----------------------------------------------------------------*
+      * Find out how many metrics are waiting on METRQ and, if any,    *
+      * try to replay every one of them through METCOLECT.  The queue  *
+      * is only deleted once every item has replayed cleanly, so a     *
+      * collector that is still down leaves the queue intact for the   *
+      * next run of this transaction to retry                          *
+      *----------------------------------------------------------------*
+           PERFORM INQUIRE-RECOVERY-QUEUE
+
+           IF WS-QUEUE-ITEM-COUNT > 0
+              MOVE 'Y' TO WS-DRAIN-STATUS-FLAG
+              MOVE WS-QUEUE-ITEM-COUNT TO WS-ITEMS-REMAINING
+              MOVE ZERO TO WS-ITEM-NUMBER
+              PERFORM DRAIN-ONE-ITEM
+                 UNTIL WS-ITEMS-REMAINING = 0
+                 OR WS-DRAIN-FAILED
+
+              IF WS-DRAIN-CLEAN
+                 PERFORM DELETE-RECOVERY-QUEUE
+              END-IF
+           END-IF
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+       INQUIRE-RECOVERY-QUEUE.
+      *----------------------------------------------------------------*
+      * Find out how many metrics are currently queued for recovery.   *
+      * A queue that does not exist yet (nothing has ever failed)      *
+      * simply means there is nothing to drain                         *
+      *----------------------------------------------------------------*
+           MOVE ZERO TO WS-QUEUE-ITEM-COUNT
+
+           EXEC CICS INQUIRE TSQUEUE(WS-RECOVERY-QUEUE-NAME)
+              NUMITEMS(WS-QUEUE-ITEM-COUNT)
+              RESP(WS-RESP)
+              RESP2(WS-RESP2)
+           END-EXEC
+           .
+
+       DRAIN-ONE-ITEM.
+      *----------------------------------------------------------------*
+      * Read the next item off METRQ, in the order it was written      *
+      * (items are never deleted individually, so ITEM(n) is the only  *
+      * way to step through a queue that was never wiped between       *
+      * outages) and replay it through METCOLECT.  Stop draining,      *
+      * leaving the whole queue in place, the moment the collector     *
+      * fails again - WS-ITEM-NUMBER is not advanced past the item     *
+      * that failed, so the next run of this transaction retries from  *
+      * that same item rather than skipping over it                    *
+      *----------------------------------------------------------------*
+           ADD 1 TO WS-ITEM-NUMBER
+
+           EXEC CICS READQ TS QUEUE(WS-RECOVERY-QUEUE-NAME)
+              INTO(WS-METRIC)
+              ITEM(WS-ITEM-NUMBER)
+              RESP(WS-RESP)
+              RESP2(WS-RESP2)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+              PERFORM REPLAY-ONE-METRIC
+           ELSE
+              SET WS-DRAIN-FAILED TO TRUE
+           END-IF
+           .
+
+       REPLAY-ONE-METRIC.
+      *----------------------------------------------------------------*
+      * Re-ship one recovered metric to METCOLECT exactly the way      *
+      * SEND-METRIC in METRICEX originally tried to - the LINK is only *
+      * attempted once CREATE CONTAINER has actually come back normal, *
+      * the same order SEND-METRIC itself checks them in, so a failed  *
+      * CREATE CONTAINER (short-on-storage, say) is never mistaken for *
+      * a successful replay                                            *
+      *----------------------------------------------------------------*
+           EXEC CICS CREATE CONTAINER(WS-CONTAINER-NAME)
+              CHANNEL(WS-CHANNEL-NAME)
+              FROM(WS-METRIC)
+              FLENGTH(LENGTH OF WS-METRIC)
+              RESP(WS-RESP)
+              RESP2(WS-RESP2)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+              EXEC CICS LINK PROGRAM('METCOLECT')
+                 CHANNEL(WS-CHANNEL-NAME)
+                 RESP(WS-RESP)
+                 RESP2(WS-RESP2)
+              END-EXEC
+           END-IF
+
+           IF WS-RESP = DFHRESP(NORMAL)
+              SUBTRACT 1 FROM WS-ITEMS-REMAINING
+           ELSE
+              SET WS-DRAIN-FAILED TO TRUE
+           END-IF
+           .
+
+       DELETE-RECOVERY-QUEUE.
+      *----------------------------------------------------------------*
+      * Every queued metric replayed cleanly - remove the whole queue  *
+      *----------------------------------------------------------------*
+           EXEC CICS DELETEQ TS QUEUE(WS-RECOVERY-QUEUE-NAME)
+              RESP(WS-RESP)
+              RESP2(WS-RESP2)
+           END-EXEC
+           .
