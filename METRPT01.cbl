@@ -0,0 +1,328 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. METRPT01.
+       AUTHOR. COBOL-METRICS-TEAM.
+
+      *----------------------------------------------------------------*
+      * Daily capacity-planning summary report.                        *
+      * Reads the daily GDG extract of WS-METRIC records shipped by    *
+      * METRICEX (one record per SEND-METRIC call, see CPYMETR) and    *
+      * prints one summary line per metric id - and, for the duration  *
+      * histogram (610), one line per bucket - showing how many times  *
+      * it was recorded that day and the total/average value.          *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT METRIC-EXTRACT ASSIGN TO METEXTR
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT METRIC-REPORT ASSIGN TO METRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *----------------------------------------------------------------*
+      * One WS-METRIC record per generation of the METEXTR GDG - see   *
+      * CPYMETR                                                        *
+      *----------------------------------------------------------------*
+       FD  METRIC-EXTRACT
+           RECORDING MODE IS F.
+       01  METRIC-EXTRACT-RECORD.
+           COPY CPYMETR.
+
+       FD  METRIC-REPORT
+           RECORDING MODE IS F.
+       01  REPORT-LINE                    PIC X(86).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EOF-FLAG                    PIC X VALUE 'N'.
+           88  WS-END-OF-EXTRACT          VALUE 'Y'.
+           88  WS-NOT-END-OF-EXTRACT      VALUE 'N'.
+
+       01  WS-REPORT-DATE                 PIC X(8).
+
+      *----------------------------------------------------------------*
+      * Summary category table - one entry per metric id the batch     *
+      * report knows how to summarize, with the duration histogram     *
+      * (610) broken out further by its bucket label (attribute 99,    *
+      * see CPYMATTR/EXPORT-DURATION-HISTOGRAM in METRICEX).  A metric *
+      * id/bucket combination read off the extract that has no entry   *
+      * here is counted as unknown rather than silently dropped.       *
+      *----------------------------------------------------------------*
+       01  WS-CATEGORY-TABLE-DATA.
+           05  FILLER.
+              10 FILLER       PIC 9(3)  VALUE 101.
+              10 FILLER       PIC X(16) VALUE SPACES.
+              10 FILLER       PIC X(30) VALUE 'FILE READS'.
+           05  FILLER.
+              10 FILLER       PIC 9(3)  VALUE 201.
+              10 FILLER       PIC X(16) VALUE SPACES.
+              10 FILLER       PIC X(30) VALUE 'DB SELECTS'.
+           05  FILLER.
+              10 FILLER       PIC 9(3)  VALUE 601.
+              10 FILLER       PIC X(16) VALUE SPACES.
+              10 FILLER       PIC X(30) VALUE 'TRANSACTIONS STARTED'.
+           05  FILLER.
+              10 FILLER       PIC 9(3)  VALUE 602.
+              10 FILLER       PIC X(16) VALUE SPACES.
+              10 FILLER       PIC X(30) VALUE 'TRANSACTIONS COMPLETED'.
+           05  FILLER.
+              10 FILLER       PIC 9(3)  VALUE 603.
+              10 FILLER       PIC X(16) VALUE SPACES.
+              10 FILLER       PIC X(30) VALUE 'TRANSACTIONS IN ERROR'.
+           05  FILLER.
+              10 FILLER       PIC 9(3)  VALUE 610.
+              10 FILLER       PIC X(16) VALUE '0.1             '.
+              10 FILLER       PIC X(30) VALUE 'DURATION <= 100 MS'.
+           05  FILLER.
+              10 FILLER       PIC 9(3)  VALUE 610.
+              10 FILLER       PIC X(16) VALUE '0.5             '.
+              10 FILLER       PIC X(30) VALUE 'DURATION <= 500 MS'.
+           05  FILLER.
+              10 FILLER       PIC 9(3)  VALUE 610.
+              10 FILLER       PIC X(16) VALUE '1.0             '.
+              10 FILLER       PIC X(30) VALUE 'DURATION <= 1000 MS'.
+           05  FILLER.
+              10 FILLER       PIC 9(3)  VALUE 610.
+              10 FILLER       PIC X(16) VALUE '5.0             '.
+              10 FILLER       PIC X(30) VALUE 'DURATION <= 5000 MS'.
+           05  FILLER.
+              10 FILLER       PIC 9(3)  VALUE 610.
+              10 FILLER       PIC X(16) VALUE '+Inf            '.
+              10 FILLER       PIC X(30) VALUE 'DURATION > 5000 MS'.
+           05  FILLER.
+              10 FILLER       PIC 9(3)  VALUE 610.
+              10 FILLER       PIC X(16) VALUE 'sum             '.
+              10 FILLER       PIC X(30) VALUE 'DURATION SUM (MS)'.
+           05  FILLER.
+              10 FILLER       PIC 9(3)  VALUE 610.
+              10 FILLER       PIC X(16) VALUE 'count           '.
+              10 FILLER       PIC X(30) VALUE 'DURATION SAMPLE COUNT'.
+
+       01  WS-CATEGORY-TABLE REDEFINES WS-CATEGORY-TABLE-DATA.
+           05  WS-CATEGORY-ENTRY OCCURS 12 TIMES.
+              10 WS-CAT-METRIC-ID     PIC 9(3).
+              10 WS-CAT-BUCKET-LABEL  PIC X(16).
+              10 WS-CAT-DESCRIPTION   PIC X(30).
+
+       01  WS-CATEGORY-CONSTANTS.
+           05  WS-CATEGORY-COUNT           PIC 9(2) VALUE 12.
+
+      *----------------------------------------------------------------*
+      * Accumulators, one per category above, indexed the same way     *
+      *----------------------------------------------------------------*
+       01  WS-ACCUMULATOR-TABLE.
+           05  WS-ACCUMULATOR OCCURS 12 TIMES.
+               10  WS-ACC-RECORD-COUNT     PIC 9(9) COMP VALUE ZERO.
+               10  WS-ACC-TOTAL-VALUE      PIC 9(15) COMP VALUE ZERO.
+
+       01  WS-WORK-FIELDS.
+           05  WS-CAT-IDX                  PIC 9(2) COMP.
+           05  WS-ATTR-IDX                 PIC 9(2) COMP.
+           05  WS-BUCKET-LABEL             PIC X(16).
+           05  WS-CATEGORY-FOUND-FLAG      PIC X VALUE 'N'.
+               88  WS-CATEGORY-FOUND       VALUE 'Y'.
+           05  WS-UNKNOWN-RECORD-COUNT     PIC 9(9) COMP VALUE ZERO.
+           05  WS-AVERAGE-VALUE            PIC 9(11)V99.
+
+      *----------------------------------------------------------------*
+      * Print-line layouts                                             *
+      *----------------------------------------------------------------*
+       01  WS-HEADING-LINE-1.
+           05  FILLER                      PIC X(20)
+               VALUE 'METRPT01  -  DAILY '.
+           05  FILLER                      PIC X(40)
+               VALUE 'METRICS CAPACITY-PLANNING SUMMARY'.
+
+       01  WS-HEADING-LINE-2.
+           05  FILLER                      PIC X(10) VALUE 'METRIC ID '.
+           05  FILLER                      PIC X(32)
+               VALUE 'DESCRIPTION                     '.
+           05  FILLER            PIC X(12) VALUE 'RECORD CNT  '.
+           05  FILLER            PIC X(14) VALUE 'TOTAL VALUE   '.
+           05  FILLER            PIC X(12) VALUE 'AVERAGE     '.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DET-METRIC-ID            PIC ZZ9.
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  WS-DET-DESCRIPTION          PIC X(30).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-DET-RECORD-COUNT         PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-DET-TOTAL-VALUE          PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-DET-AVERAGE              PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-UNKNOWN-LINE.
+           05  FILLER                      PIC X(38)
+               VALUE 'UNKNOWN METRIC ID/BUCKET RECORDS: '.
+           05  WS-UNK-COUNT                PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+      *----------------------------------------------------------------*
+      * Open the extract and the report, summarize every record on     *
+      * the extract, print the summary, and close down                 *
+      *----------------------------------------------------------------*
+           PERFORM INITIALIZE-REPORT
+           PERFORM READ-NEXT-EXTRACT-RECORD
+           PERFORM SUMMARIZE-ONE-RECORD
+               UNTIL WS-END-OF-EXTRACT
+           PERFORM PRINT-REPORT
+           PERFORM CLOSE-FILES
+           STOP RUN
+           .
+
+       INITIALIZE-REPORT.
+      *----------------------------------------------------------------*
+      * Open the files and clear the accumulator table                 *
+      *----------------------------------------------------------------*
+           OPEN INPUT METRIC-EXTRACT
+           OPEN OUTPUT METRIC-REPORT
+
+           PERFORM CLEAR-ONE-ACCUMULATOR
+               VARYING WS-CAT-IDX FROM 1 BY 1
+               UNTIL WS-CAT-IDX > WS-CATEGORY-COUNT
+           .
+
+       CLEAR-ONE-ACCUMULATOR.
+      *----------------------------------------------------------------*
+      * Zero a single accumulator slot                                 *
+      *----------------------------------------------------------------*
+           MOVE ZERO TO WS-ACC-RECORD-COUNT(WS-CAT-IDX)
+           MOVE ZERO TO WS-ACC-TOTAL-VALUE(WS-CAT-IDX)
+           .
+
+       READ-NEXT-EXTRACT-RECORD.
+      *----------------------------------------------------------------*
+      * Read the next metric off the extract, flagging end of file     *
+      *----------------------------------------------------------------*
+           READ METRIC-EXTRACT
+               AT END
+                   SET WS-END-OF-EXTRACT TO TRUE
+           END-READ
+           .
+
+       SUMMARIZE-ONE-RECORD.
+      *----------------------------------------------------------------*
+      * Resolve the record's category (metric id, and for 610 the      *
+      * bucket label off attribute 99) and fold it into the matching   *
+      * accumulator, then read the next record                         *
+      *----------------------------------------------------------------*
+           PERFORM RESOLVE-BUCKET-LABEL
+           PERFORM FIND-CATEGORY
+
+           IF WS-CATEGORY-FOUND
+               ADD 1 TO WS-ACC-RECORD-COUNT(WS-CAT-IDX)
+               ADD WS-METRIC-VALUE TO WS-ACC-TOTAL-VALUE(WS-CAT-IDX)
+           ELSE
+               ADD 1 TO WS-UNKNOWN-RECORD-COUNT
+           END-IF
+
+           PERFORM READ-NEXT-EXTRACT-RECORD
+           .
+
+       RESOLVE-BUCKET-LABEL.
+      *----------------------------------------------------------------*
+      * Only the duration histogram (610) carries a bucket label, on   *
+      * attribute code 99; every other metric id summarizes as a       *
+      * single, unlabelled category                                    *
+      *----------------------------------------------------------------*
+           MOVE SPACES TO WS-BUCKET-LABEL
+
+           IF WS-METRIC-ID = 610
+               PERFORM FIND-BUCKET-ATTRIBUTE
+                   VARYING WS-ATTR-IDX FROM 1 BY 1
+                   UNTIL WS-ATTR-IDX > WS-ATTR-COUNT
+           END-IF
+           .
+
+       FIND-BUCKET-ATTRIBUTE.
+      *----------------------------------------------------------------*
+      * Test one attribute slot for the histogram-bucket code (99)     *
+      *----------------------------------------------------------------*
+           IF WS-ATTR-CODE(WS-ATTR-IDX) = 99
+               MOVE WS-ATTR-VALUE(WS-ATTR-IDX) TO WS-BUCKET-LABEL
+           END-IF
+           .
+
+       FIND-CATEGORY.
+      *----------------------------------------------------------------*
+      * Locate this record's slot in the category table by metric id   *
+      * and bucket label                                               *
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-CATEGORY-FOUND-FLAG
+           SET WS-CAT-IDX TO 1
+           PERFORM TEST-ONE-CATEGORY
+               UNTIL WS-CATEGORY-FOUND
+               OR WS-CAT-IDX > WS-CATEGORY-COUNT
+           .
+
+       TEST-ONE-CATEGORY.
+      *----------------------------------------------------------------*
+      * Compare the current record against one category-table entry    *
+      *----------------------------------------------------------------*
+           IF WS-CAT-METRIC-ID(WS-CAT-IDX) = WS-METRIC-ID
+               AND WS-CAT-BUCKET-LABEL(WS-CAT-IDX) = WS-BUCKET-LABEL
+               SET WS-CATEGORY-FOUND TO TRUE
+           ELSE
+               ADD 1 TO WS-CAT-IDX
+           END-IF
+           .
+
+       PRINT-REPORT.
+      *----------------------------------------------------------------*
+      * Print the report heading, one detail line per category and,    *
+      * if any records did not match a known category, a trailer line  *
+      *----------------------------------------------------------------*
+           WRITE REPORT-LINE FROM WS-HEADING-LINE-1
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM WS-HEADING-LINE-2
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM PRINT-ONE-CATEGORY
+               VARYING WS-CAT-IDX FROM 1 BY 1
+               UNTIL WS-CAT-IDX > WS-CATEGORY-COUNT
+
+           IF WS-UNKNOWN-RECORD-COUNT > 0
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE WS-UNKNOWN-RECORD-COUNT TO WS-UNK-COUNT
+               WRITE REPORT-LINE FROM WS-UNKNOWN-LINE
+           END-IF
+           .
+
+       PRINT-ONE-CATEGORY.
+      *----------------------------------------------------------------*
+      * Format and print one category's summary line                  *
+      *----------------------------------------------------------------*
+           MOVE WS-CAT-METRIC-ID(WS-CAT-IDX) TO WS-DET-METRIC-ID
+           MOVE WS-CAT-DESCRIPTION(WS-CAT-IDX) TO WS-DET-DESCRIPTION
+           MOVE WS-ACC-RECORD-COUNT(WS-CAT-IDX) TO WS-DET-RECORD-COUNT
+           MOVE WS-ACC-TOTAL-VALUE(WS-CAT-IDX) TO WS-DET-TOTAL-VALUE
+
+           IF WS-ACC-RECORD-COUNT(WS-CAT-IDX) > 0
+               COMPUTE WS-AVERAGE-VALUE ROUNDED =
+                   WS-ACC-TOTAL-VALUE(WS-CAT-IDX)
+                   / WS-ACC-RECORD-COUNT(WS-CAT-IDX)
+           ELSE
+               MOVE ZERO TO WS-AVERAGE-VALUE
+           END-IF
+           MOVE WS-AVERAGE-VALUE TO WS-DET-AVERAGE
+
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           .
+
+       CLOSE-FILES.
+      *----------------------------------------------------------------*
+      * Close the extract and the report                               *
+      *----------------------------------------------------------------*
+           CLOSE METRIC-EXTRACT
+           CLOSE METRIC-REPORT
+           .
