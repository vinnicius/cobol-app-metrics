@@ -1,10 +1,22 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. METRICEX.
        AUTHOR. COBOL-METRICS-TEAM.
-      
+
       *----------------------------------------------------------------*
       * Exemplo de programa COBOL com instrumentação de métricas       *
       * utilizando identificadores de atributos otimizados             *
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      * AVISO: ESTA COPIA ESTA DESATUALIZADA E NAO E COMPILADA.        *
+      * O modulo de carga real vem de /metric_example.cbl (raiz do     *
+      * repositorio), que ja recebeu a reescrita COMMAREA/VSAM/RESP    *
+      * (contadores persistidos, tipos de transacao multiplos,         *
+      * registro central de atributos etc). Este arquivo ainda mostra  *
+      * o desenho antigo (FUNCTION RANDOM, valores fixos de demo,      *
+      * WORKING-STORAGE simples) e serve apenas de referencia          *
+      * historica da tradução em portugues - NAO usar como fonte para  *
+      * gerar o load module, e NAO editar sem antes sincronizar com    *
+      * /metric_example.cbl.                                           *
       *----------------------------------------------------------------*
        
        ENVIRONMENT DIVISION.
